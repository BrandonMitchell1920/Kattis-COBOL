@@ -1,33 +1,106 @@
 IDENTIFICATION DIVISION.
     PROGRAM-ID. LeftBeehind.
     AUTHOR. Brandon Mitchell.
-    
-DATA DIVISION.  
+
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT SEASON-TALLY-FILE ASSIGN TO "BEESTREAK"
+            ORGANIZATION IS LINE SEQUENTIAL.
+        COPY steplogsel.
+
+DATA DIVISION.
+    FILE SECTION.
+    COPY steplogfd.
+
+    FD SEASON-TALLY-FILE.
+        01 SEASON-TALLY-REC.
+            05 TALLY-RUN-ID PIC X(16).
+            05 FILLER PIC X VALUE SPACE.
+            05 TALLY-LONGEST-STREAK PIC Z(3)9.
+            05 FILLER PIC X VALUE SPACE.
+            05 TALLY-OUTCOME PIC X(20).
+            05 FILLER PIC X VALUE SPACE.
+            05 TALLY-COUNT-UNDECIDED PIC Z(3)9.
+            05 FILLER PIC X VALUE SPACE.
+            05 TALLY-COUNT-NEVER-SPEAK PIC Z(3)9.
+            05 FILLER PIC X VALUE SPACE.
+            05 TALLY-COUNT-CONVENTION PIC Z(3)9.
+            05 FILLER PIC X VALUE SPACE.
+            05 TALLY-COUNT-LEFT-BEEHIND PIC Z(3)9.
+
     WORKING-STORAGE SECTION.
         01 INP PIC X(9).
         01 SWEET PIC 9(4).
         01 SOUR PIC 9(4).
+        01 CURRENT-OUTCOME PIC X(20).
+        01 PREVIOUS-OUTCOME PIC X(20) VALUE SPACES.
+        01 CURRENT-STREAK PIC 9(4) VALUE ZEROS.
+        01 LONGEST-STREAK PIC 9(4) VALUE ZEROS.
+        01 LONGEST-OUTCOME PIC X(20) VALUE SPACES.
+        01 COUNT-UNDECIDED PIC 9(4) VALUE ZEROS.
+        01 COUNT-NEVER-SPEAK PIC 9(4) VALUE ZEROS.
+        01 COUNT-CONVENTION PIC 9(4) VALUE ZEROS.
+        01 COUNT-LEFT-BEEHIND PIC 9(4) VALUE ZEROS.
+        COPY rundate.
+        COPY steplogws.
 
 PROCEDURE DIVISION.
+    ACCEPT WS-STEPLOG-START FROM TIME
+    ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+    ACCEPT WS-RUN-TIME FROM TIME
+    STRING WS-RUN-DATE WS-RUN-TIME DELIMITED BY SIZE INTO WS-RUN-ID
     PERFORM FOREVER
         ACCEPT INP
         UNSTRING INP DELIMITED BY SPACE INTO SWEET, SOUR
-        IF SWEET EQUALS SOUR
-            IF SWEET EQUALS ZERO  
+        IF SWEET IS EQUAL TO SOUR
+            IF SWEET IS EQUAL TO ZERO
                 EXIT PERFORM
             ELSE
+                MOVE "Undecided." TO CURRENT-OUTCOME
                 DISPLAY "Undecided."
+                ADD 1 TO COUNT-UNDECIDED
             END-IF
         ELSE
-            IF FUNCTION SUM(SWEET SOUR) EQUALS 13
+            IF FUNCTION SUM(SWEET SOUR) IS EQUAL TO 13
+                MOVE "Never speak again." TO CURRENT-OUTCOME
                 DISPLAY "Never speak again."
+                ADD 1 TO COUNT-NEVER-SPEAK
             ELSE
                 IF SWEET IS GREATER THAN SOUR
+                    MOVE "To the convention." TO CURRENT-OUTCOME
                     DISPLAY "To the convention."
+                    ADD 1 TO COUNT-CONVENTION
                 ELSE
+                    MOVE "Left beehind." TO CURRENT-OUTCOME
                     DISPLAY "Left beehind."
+                    ADD 1 TO COUNT-LEFT-BEEHIND
                 END-IF
             END-IF
         END-IF
+        IF CURRENT-OUTCOME IS EQUAL TO PREVIOUS-OUTCOME
+            ADD 1 TO CURRENT-STREAK
+        ELSE
+            MOVE 1 TO CURRENT-STREAK
+            MOVE CURRENT-OUTCOME TO PREVIOUS-OUTCOME
+        END-IF
+        IF CURRENT-STREAK IS GREATER THAN LONGEST-STREAK
+            MOVE CURRENT-STREAK TO LONGEST-STREAK
+            MOVE CURRENT-OUTCOME TO LONGEST-OUTCOME
+        END-IF
     END-PERFORM
-    STOP RUN.
\ No newline at end of file
+    OPEN EXTEND SEASON-TALLY-FILE
+    MOVE WS-RUN-ID TO TALLY-RUN-ID
+    MOVE LONGEST-STREAK TO TALLY-LONGEST-STREAK
+    MOVE LONGEST-OUTCOME TO TALLY-OUTCOME
+    MOVE COUNT-UNDECIDED TO TALLY-COUNT-UNDECIDED
+    MOVE COUNT-NEVER-SPEAK TO TALLY-COUNT-NEVER-SPEAK
+    MOVE COUNT-CONVENTION TO TALLY-COUNT-CONVENTION
+    MOVE COUNT-LEFT-BEEHIND TO TALLY-COUNT-LEFT-BEEHIND
+    WRITE SEASON-TALLY-REC
+    CLOSE SEASON-TALLY-FILE
+    MOVE 0 TO RETURN-CODE
+    PERFORM 9800-WRITE-STEPLOG
+    STOP RUN.
+
+    COPY steplogwrite REPLACING ==__STEPLOG-PROGRAM__== BY =="LEFTBEE "==.
