@@ -1,32 +1,111 @@
-IDENTIFICATION DIVISION.
-    PROGRAM-ID. HalfACookie.
-    AUTHOR. Brandon Mitchell.
-    
-DATA DIVISION.  
-    WORKING-STORAGE SECTION.
-        01 INP PIC X(50).
-            88 EOF VALUE SPACE.
-        01 R PIC 99V9(9).
-        01 X PIC 99V9(9).
-        01 Y PIC 99V9(9).
-        01 H PIC 9(6)V9(12).
-        01 AREA1 PIC 9(6)V9(12).
-        01 AREA2 PIC 9(6)V9(12).
-        
-PROCEDURE DIVISION.
-    PERFORM FOREVER
-        ACCEPT INP
-        IF EOF EXIT PERFORM END-IF
-        UNSTRING INP DELIMITED BY SPACE INTO R X Y
-        COMPUTE H = FUNCTION SQRT(((X ** 2) + (Y ** 2)))
-        IF H IS GREATER THAN R
-            DISPLAY "miss"
-        ELSE
-            SUBTRACT H FROM R GIVING H
-            COMPUTE AREA1 = ((R ** 2) * FUNCTION ACOS(((R - H) / R)) - (R - H) * 
-                FUNCTION SQRT((2 * R * H) - (H ** 2)))
-            COMPUTE AREA2 = (FUNCTION PI * (R ** 2)) - AREA1
-            DISPLAY AREA2 SPACE AREA1
-        END-IF
-    END-PERFORM
-    STOP RUN.
\ No newline at end of file
+IDENTIFICATION DIVISION.
+    PROGRAM-ID. HalfACookie.
+    AUTHOR. Brandon Mitchell.
+
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT COOKIE-IN-FILE ASSIGN TO "COOKIEIN"
+            ORGANIZATION IS LINE SEQUENTIAL.
+        SELECT COOKIE-OUT-FILE ASSIGN TO "COOKIEOUT"
+            ORGANIZATION IS LINE SEQUENTIAL.
+        COPY steplogsel.
+
+DATA DIVISION.
+    FILE SECTION.
+    FD COOKIE-IN-FILE.
+        01 COOKIE-IN-REC PIC X(50).
+
+    FD COOKIE-OUT-FILE.
+        01 COOKIE-OUT-REC PIC X(30).
+
+    COPY steplogfd.
+
+    WORKING-STORAGE SECTION.
+        01 WS-EOF PIC X VALUE "N".
+            88 COOKIE-EOF VALUE "Y".
+        01 INP PIC X(50).
+        01 DISPLAY-AREA1 PIC Z(5)9.9(6).
+        01 DISPLAY-AREA2 PIC Z(5)9.9(6).
+        01 R PIC 99V9(9).
+        01 X PIC 99V9(9).
+        01 Y PIC 99V9(9).
+        01 H PIC 9(6)V9(12).
+        01 AREA1 PIC 9(6)V9(12).
+        01 AREA2 PIC 9(6)V9(12).
+        01 WS-START-TIME.
+            05 WS-START-HH PIC 99.
+            05 WS-START-MM PIC 99.
+            05 WS-START-SS PIC 99.
+            05 WS-START-HS PIC 99.
+        01 WS-END-TIME.
+            05 WS-END-HH PIC 99.
+            05 WS-END-MM PIC 99.
+            05 WS-END-SS PIC 99.
+            05 WS-END-HS PIC 99.
+        01 WS-START-SECS PIC 9(7).
+        01 WS-END-SECS PIC 9(7).
+        01 WS-ELAPSED-SECS PIC S9(7).
+        01 WS-ELAPSED-HH PIC 99.
+        01 WS-ELAPSED-MM PIC 99.
+        01 WS-ELAPSED-SS PIC 99.
+        01 PROCESSED-COUNT PIC 9(6) VALUE ZEROS.
+        01 MISS-COUNT PIC 9(6) VALUE ZEROS.
+        COPY rundate.
+        COPY steplogws.
+
+PROCEDURE DIVISION.
+    ACCEPT WS-START-TIME FROM TIME
+    MOVE WS-START-TIME TO WS-STEPLOG-START
+    ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+    ACCEPT WS-RUN-TIME FROM TIME
+    STRING WS-RUN-DATE WS-RUN-TIME DELIMITED BY SIZE INTO WS-RUN-ID
+    DISPLAY "RUN " WS-RUN-ID
+    OPEN INPUT COOKIE-IN-FILE
+    OPEN OUTPUT COOKIE-OUT-FILE
+    READ COOKIE-IN-FILE INTO INP
+        AT END SET COOKIE-EOF TO TRUE
+    END-READ
+    PERFORM UNTIL COOKIE-EOF
+        ADD 1 TO PROCESSED-COUNT
+        UNSTRING INP DELIMITED BY SPACE INTO R X Y
+        COMPUTE H = FUNCTION SQRT(((X ** 2) + (Y ** 2)))
+        IF H IS GREATER THAN R
+            MOVE "miss" TO COOKIE-OUT-REC
+            ADD 1 TO MISS-COUNT
+        ELSE
+            SUBTRACT H FROM R GIVING H
+            COMPUTE AREA1 = ((R ** 2) * FUNCTION ACOS(((R - H) / R)) - (R - H) *
+                FUNCTION SQRT((2 * R * H) - (H ** 2)))
+            COMPUTE AREA2 = (FUNCTION PI * (R ** 2)) - AREA1
+            MOVE AREA1 TO DISPLAY-AREA1
+            MOVE AREA2 TO DISPLAY-AREA2
+            STRING DISPLAY-AREA2 DELIMITED BY SIZE
+                " " DELIMITED BY SIZE
+                DISPLAY-AREA1 DELIMITED BY SIZE
+                INTO COOKIE-OUT-REC
+        END-IF
+        WRITE COOKIE-OUT-REC
+        READ COOKIE-IN-FILE INTO INP
+            AT END SET COOKIE-EOF TO TRUE
+        END-READ
+    END-PERFORM
+    CLOSE COOKIE-IN-FILE, COOKIE-OUT-FILE
+    ACCEPT WS-END-TIME FROM TIME
+    COMPUTE WS-START-SECS = WS-START-HH * 3600 + WS-START-MM * 60 + WS-START-SS
+    COMPUTE WS-END-SECS = WS-END-HH * 3600 + WS-END-MM * 60 + WS-END-SS
+    COMPUTE WS-ELAPSED-SECS = WS-END-SECS - WS-START-SECS
+    IF WS-ELAPSED-SECS IS LESS THAN ZERO
+        ADD 86400 TO WS-ELAPSED-SECS
+    END-IF
+    DIVIDE WS-ELAPSED-SECS BY 3600 GIVING WS-ELAPSED-HH
+        REMAINDER WS-ELAPSED-SECS
+    DIVIDE WS-ELAPSED-SECS BY 60 GIVING WS-ELAPSED-MM
+        REMAINDER WS-ELAPSED-SS
+    DISPLAY "ELAPSED TIME " WS-ELAPSED-HH ":" WS-ELAPSED-MM ":" WS-ELAPSED-SS
+    DISPLAY "PROCESSED " PROCESSED-COUNT " MISS " MISS-COUNT
+    MOVE 0 TO RETURN-CODE
+    PERFORM 9800-WRITE-STEPLOG
+    STOP RUN.
+
+    COPY steplogwrite REPLACING ==__STEPLOG-PROGRAM__== BY =="HALFCOOK"==.
