@@ -0,0 +1,183 @@
+//KATNIGHT JOB (ACCTNO),'KATTIS NIGHTLY',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY BATCH WINDOW - RUNS THE FULL KATTIS UTILITY SUITE   *
+//* ONE STEP PER PROGRAM, IN SEQUENCE, AGAINST ITS OWN SYSIN.    *
+//* COND= ON EACH STEP SKIPS THAT STEP IF AN EARLIER ONE ABENDED *
+//* OR RETURNED A FATAL (RC=8) CODE; RC=4 (WARNINGS/REJECTS)     *
+//* DOES NOT STOP THE RUN.                                       *
+//*--------------------------------------------------------------*
+//BOSSBTL  EXEC PGM=BOSSBTL
+//STEPLIB  DD DSN=KAT.LOADLIB,DISP=SHR
+//STEPLOG  DD DSN=KAT.STEPLOG,DISP=MOD
+//REJECTLOG DD DSN=KAT.REJECTLOG,DISP=MOD
+//SYSIN    DD DSN=KAT.INPUT.BOSSBTL,DISP=SHR
+//BOSSPILLAR DD DSN=KAT.OUT.BOSSPILLAR,DISP=(NEW,CATLG,DELETE)
+//SYSOUT   DD SYSOUT=*
+//*
+//BUS      EXEC PGM=BUS,COND=(8,LE,BOSSBTL)
+//STEPLIB  DD DSN=KAT.LOADLIB,DISP=SHR
+//STEPLOG  DD DSN=KAT.STEPLOG,DISP=MOD
+//SYSIN    DD DSN=KAT.INPUT.BUS,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//CURSDARK EXEC PGM=CURSDARK,COND=(8,LE,BUS)
+//STEPLIB  DD DSN=KAT.LOADLIB,DISP=SHR
+//STEPLOG  DD DSN=KAT.STEPLOG,DISP=MOD
+//REJECTLOG DD DSN=KAT.REJECTLOG,DISP=MOD
+//SYSIN    DD DSN=KAT.INPUT.CURSDARK,DISP=SHR
+//PARMCTL  DD DSN=KAT.PARM.CTL,DISP=SHR
+//CANDLEIDX  DD DSN=KAT.OUT.CANDLEIDX,DISP=(NEW,CATLG,DELETE)
+//CANDLETUNE DD DSN=KAT.OUT.CANDLETUNE,DISP=(NEW,CATLG,DELETE)
+//CANDLECOST DD DSN=KAT.OUT.CANDLECOST,DISP=(NEW,CATLG,DELETE)
+//SYSOUT   DD SYSOUT=*
+//*
+//HALFCOOK EXEC PGM=HALFCOOK,COND=(8,LE,CURSDARK)
+//STEPLIB  DD DSN=KAT.LOADLIB,DISP=SHR
+//STEPLOG  DD DSN=KAT.STEPLOG,DISP=MOD
+//COOKIEIN DD DSN=KAT.INPUT.HALFCOOK,DISP=SHR
+//COOKIEOUT DD DSN=KAT.OUT.HALFCOOK,DISP=(NEW,CATLG,DELETE)
+//SYSOUT   DD SYSOUT=*
+//*
+//HELPPHD  EXEC PGM=HELPPHD,COND=(8,LE,HALFCOOK)
+//STEPLIB  DD DSN=KAT.LOADLIB,DISP=SHR
+//STEPLOG  DD DSN=KAT.STEPLOG,DISP=MOD
+//REJECTLOG DD DSN=KAT.REJECTLOG,DISP=MOD
+//SYSIN    DD DSN=KAT.INPUT.HELPPHD,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//JUDGMOOS EXEC PGM=JUDGMOOS,COND=(8,LE,HELPPHD)
+//STEPLIB  DD DSN=KAT.LOADLIB,DISP=SHR
+//STEPLOG  DD DSN=KAT.STEPLOG,DISP=MOD
+//SYSIN    DD DSN=KAT.INPUT.JUDGMOOS,DISP=SHR
+//MOOSEHIST DD DSN=KAT.OUT.MOOSEHIST,DISP=(NEW,CATLG,DELETE)
+//MOOSECLASS DD DSN=KAT.OUT.MOOSECLASS,DISP=(NEW,CATLG,DELETE)
+//SYSOUT   DD SYSOUT=*
+//*
+//LEFTBEE  EXEC PGM=LEFTBEE,COND=(8,LE,JUDGMOOS)
+//STEPLIB  DD DSN=KAT.LOADLIB,DISP=SHR
+//STEPLOG  DD DSN=KAT.STEPLOG,DISP=MOD
+//SYSIN    DD DSN=KAT.INPUT.LEFTBEE,DISP=SHR
+//BEESTREAK DD DSN=KAT.OUT.BEESTREAK,DISP=(NEW,CATLG,DELETE)
+//SYSOUT   DD SYSOUT=*
+//*
+//NASTYHAK EXEC PGM=NASTYHAK,COND=(8,LE,LEFTBEE)
+//STEPLIB  DD DSN=KAT.LOADLIB,DISP=SHR
+//STEPLOG  DD DSN=KAT.STEPLOG,DISP=MOD
+//REJECTLOG DD DSN=KAT.REJECTLOG,DISP=MOD
+//SYSIN    DD DSN=KAT.INPUT.NASTYHAK,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//NUMBRFUN EXEC PGM=NUMBRFUN,COND=(8,LE,NASTYHAK)
+//STEPLIB  DD DSN=KAT.LOADLIB,DISP=SHR
+//STEPLOG  DD DSN=KAT.STEPLOG,DISP=MOD
+//REJECTLOG DD DSN=KAT.REJECTLOG,DISP=MOD
+//SYSIN    DD DSN=KAT.INPUT.NUMBRFUN,DISP=SHR
+//CLAIMSOUT DD DSN=KAT.OUT.NUMBRFUN,DISP=(NEW,CATLG,DELETE)
+//NUMFUNDUP DD DSN=KAT.OUT.NUMFUNDUP,DISP=(NEW,CATLG,DELETE)
+//SYSOUT   DD SYSOUT=*
+//*
+//PET      EXEC PGM=PET,COND=(8,LE,NUMBRFUN)
+//STEPLIB  DD DSN=KAT.LOADLIB,DISP=SHR
+//STEPLOG  DD DSN=KAT.STEPLOG,DISP=MOD
+//SYSIN    DD DSN=KAT.INPUT.PET,DISP=SHR
+//PETBOARD DD DSN=KAT.OUT.PETBOARD,DISP=(NEW,CATLG,DELETE)
+//SYSOUT   DD SYSOUT=*
+//*
+//PIZZACR  EXEC PGM=PIZZACR,COND=(8,LE,PET)
+//STEPLIB  DD DSN=KAT.LOADLIB,DISP=SHR
+//STEPLOG  DD DSN=KAT.STEPLOG,DISP=MOD
+//REJECTLOG DD DSN=KAT.REJECTLOG,DISP=MOD
+//SYSIN    DD DSN=KAT.INPUT.PIZZACR,DISP=SHR
+//CRUSTDIST DD DSN=KAT.OUT.CRUSTDIST,DISP=(NEW,CATLG,DELETE)
+//SYSOUT   DD SYSOUT=*
+//*
+//QALY     EXEC PGM=QALY,COND=(8,LE,PIZZACR)
+//STEPLIB  DD DSN=KAT.LOADLIB,DISP=SHR
+//STEPLOG  DD DSN=KAT.STEPLOG,DISP=MOD
+//SYSIN    DD DSN=KAT.INPUT.QALY,DISP=SHR
+//QALYCKPT DD DSN=KAT.CKPT.QALY,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//QUADRANT EXEC PGM=QUADRANT,COND=(8,LE,QALY)
+//STEPLIB  DD DSN=KAT.LOADLIB,DISP=SHR
+//STEPLOG  DD DSN=KAT.STEPLOG,DISP=MOD
+//COORDIN  DD DSN=KAT.INPUT.QUADRANT,DISP=SHR
+//QUADOUT  DD DSN=KAT.OUT.QUADRANT,DISP=(NEW,CATLG,DELETE)
+//SYSOUT   DD SYSOUT=*
+//*
+//RAILROAD EXEC PGM=RAILROAD,COND=(8,LE,QUADRANT)
+//STEPLIB  DD DSN=KAT.LOADLIB,DISP=SHR
+//STEPLOG  DD DSN=KAT.STEPLOG,DISP=MOD
+//RAILIN   DD DSN=KAT.INPUT.RAILROAD,DISP=SHR
+//RAILEXCP DD DSN=KAT.OUT.RAILEXCP,DISP=(NEW,CATLG,DELETE)
+//SYSOUT   DD SYSOUT=*
+//*
+//SAVERETR EXEC PGM=SAVERETR,COND=(8,LE,RAILROAD)
+//STEPLIB  DD DSN=KAT.LOADLIB,DISP=SHR
+//STEPLOG  DD DSN=KAT.STEPLOG,DISP=MOD
+//REJECTLOG DD DSN=KAT.REJECTLOG,DISP=MOD
+//SYSIN    DD DSN=KAT.INPUT.SAVERETR,DISP=SHR
+//RETIRESCHED DD DSN=KAT.OUT.RETIRESCHED,DISP=(NEW,CATLG,DELETE)
+//RETIREANS   DD DSN=KAT.OUT.RETIREANS,DISP=(NEW,CATLG,DELETE)
+//SYSOUT   DD SYSOUT=*
+//*
+//SIMONSAY EXEC PGM=SIMONSAY,COND=(8,LE,SAVERETR)
+//STEPLIB  DD DSN=KAT.LOADLIB,DISP=SHR
+//STEPLOG  DD DSN=KAT.STEPLOG,DISP=MOD
+//REJECTLOG DD DSN=KAT.REJECTLOG,DISP=MOD
+//SYSIN    DD DSN=KAT.INPUT.SIMONSAY,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//SOYLENT  EXEC PGM=SOYLENT,COND=(8,LE,SIMONSAY)
+//STEPLIB  DD DSN=KAT.LOADLIB,DISP=SHR
+//STEPLOG  DD DSN=KAT.STEPLOG,DISP=MOD
+//SYSIN    DD DSN=KAT.INPUT.SOYLENT,DISP=SHR
+//PARMCTL  DD DSN=KAT.PARM.CTL,DISP=SHR
+//SOYWASTE DD DSN=KAT.OUT.SOYWASTE,DISP=(NEW,CATLG,DELETE)
+//SYSOUT   DD SYSOUT=*
+//*
+//SPEEDLIM EXEC PGM=SPEEDLIM,COND=(8,LE,SOYLENT)
+//STEPLIB  DD DSN=KAT.LOADLIB,DISP=SHR
+//STEPLOG  DD DSN=KAT.STEPLOG,DISP=MOD
+//REJECTLOG DD DSN=KAT.REJECTLOG,DISP=MOD
+//TICKIN   DD DSN=KAT.INPUT.SPEEDLIM,DISP=SHR
+//LEDGEROUT DD DSN=KAT.OUT.SPEEDLIM,DISP=(NEW,CATLG,DELETE)
+//SYSOUT   DD SYSOUT=*
+//*
+//TIMELOOP EXEC PGM=TIMELOOP,COND=(8,LE,SPEEDLIM)
+//STEPLIB  DD DSN=KAT.LOADLIB,DISP=SHR
+//STEPLOG  DD DSN=KAT.STEPLOG,DISP=MOD
+//SYSIN    DD DSN=KAT.INPUT.TIMELOOP,DISP=SHR
+//TIMELOOPOUT DD DSN=KAT.OUT.TIMELOOP,DISP=(NEW,CATLG,DELETE)
+//SYSOUT   DD SYSOUT=*
+//*
+//TRIPLETX EXEC PGM=TRIPLETX,COND=(8,LE,TIMELOOP)
+//STEPLIB  DD DSN=KAT.LOADLIB,DISP=SHR
+//STEPLOG  DD DSN=KAT.STEPLOG,DISP=MOD
+//REJECTLOG DD DSN=KAT.REJECTLOG,DISP=MOD
+//SYSIN    DD DSN=KAT.INPUT.TRIPLETX,DISP=SHR
+//TEXTREJECT DD DSN=KAT.OUT.TEXTREJECT,DISP=(NEW,CATLG,DELETE)
+//SYSOUT   DD SYSOUT=*
+//*
+//TWOSTONE EXEC PGM=TWOSTONE,COND=(8,LE,TRIPLETX)
+//STEPLIB  DD DSN=KAT.LOADLIB,DISP=SHR
+//STEPLOG  DD DSN=KAT.STEPLOG,DISP=MOD
+//REJECTLOG DD DSN=KAT.REJECTLOG,DISP=MOD
+//SYSIN    DD DSN=KAT.INPUT.TWOSTONE,DISP=SHR
+//STONESEXCP DD DSN=KAT.OUT.STONESEXCP,DISP=(NEW,CATLG,DELETE)
+//STONESLOG DD DSN=KAT.OUT.STONESLOG,DISP=(NEW,CATLG,DELETE)
+//SYSOUT   DD SYSOUT=*
+//*
+//*--------------------------------------------------------------*
+//* EVERY STEP ABOVE APPENDS ITS START/END TIME AND RETURN CODE  *
+//* TO THE SHARED STEPLOG DATASET AS IT FINISHES, EVEN WHEN IT   *
+//* ABENDS OUT EARLY ON A GUARD CHECK. THIS STEP ALWAYS RUNS, SO *
+//* THE OPERATOR GETS A WORKED-HOURS REPORT FOR THE WHOLE BATCH  *
+//* WINDOW REGARDLESS OF WHERE THE COND= CHAIN STOPPED.          *
+//*--------------------------------------------------------------*
+//BATCHRPT EXEC PGM=BATCHRPT,COND=EVEN
+//STEPLIB  DD DSN=KAT.LOADLIB,DISP=SHR
+//STEPLOG  DD DSN=KAT.STEPLOG,DISP=MOD
+//WORKEDHRS DD DSN=KAT.OUT.WORKEDHRS,DISP=(NEW,CATLG,DELETE)
+//SYSOUT   DD SYSOUT=*
