@@ -0,0 +1,87 @@
+//KATARCH  JOB (ACCTNO),'KATTIS ARCHIVE/PURGE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* YEAR-END HOUSEKEEPING FOR THE KATNIGHT BATCH WINDOW.          *
+//* EVERY REPORT, REJECT, AND CHECKPOINT DATASET THAT KATNIGHT    *
+//* ACCUMULATES IS COPIED TO A DATED GDG ARCHIVE GENERATION AND   *
+//* THEN DELETED FROM THE ACTIVE DISK POOL SO IT DOES NOT JUST    *
+//* GROW FOREVER. RUN ONCE THE RETENTION WINDOW HAS PASSED, AFTER *
+//* THE LAST KATNIGHT STEP HAS COMPLETED.                         *
+//*--------------------------------------------------------------*
+//ARCHIVE  PROC DSIN=,ARCOUT=
+//ARC      EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//INDD     DD DSN=&DSIN,DISP=SHR
+//OUTDD    DD DSN=&ARCOUT,DISP=(NEW,CATLG,DELETE),
+//            UNIT=TAPE
+//SYSIN    DD *
+  REPRO INFILE(INDD) OUTFILE(OUTDD)
+/*
+//PURGE    EXEC PGM=IDCAMS,COND=(0,NE,ARC)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DELETE &DSIN NONVSAM PURGE
+/*
+//         PEND
+//*--------------------------------------------------------------*
+//* REJECTS - THE SHARED CENTRAL REJECT LOG EVERY PROGRAM WRITES TO *
+//*--------------------------------------------------------------*
+//REJLOG   EXEC ARCHIVE,DSIN=KAT.REJECTLOG,
+//            ARCOUT=KAT.ARCHIVE.REJECTLOG.G(+1)
+//STEPARC  EXEC ARCHIVE,DSIN=KAT.STEPLOG,
+//            ARCOUT=KAT.ARCHIVE.STEPLOG.G(+1)
+//*--------------------------------------------------------------*
+//* CHECKPOINTS                                                   *
+//*--------------------------------------------------------------*
+//QALYCKPT EXEC ARCHIVE,DSIN=KAT.CKPT.QALY,
+//            ARCOUT=KAT.ARCHIVE.QALYCKPT.G(+1)
+//*--------------------------------------------------------------*
+//* REPORT/OUTPUT DATASETS, ONE PER KATNIGHT STEP                 *
+//*--------------------------------------------------------------*
+//CANDLARC EXEC ARCHIVE,DSIN=KAT.OUT.CANDLEIDX,
+//            ARCOUT=KAT.ARCHIVE.CANDLEIDX.G(+1)
+//CTUNEARC EXEC ARCHIVE,DSIN=KAT.OUT.CANDLETUNE,
+//            ARCOUT=KAT.ARCHIVE.CANDLETUNE.G(+1)
+//CCOSTARC EXEC ARCHIVE,DSIN=KAT.OUT.CANDLECOST,
+//            ARCOUT=KAT.ARCHIVE.CANDLECOST.G(+1)
+//COOKARC  EXEC ARCHIVE,DSIN=KAT.OUT.HALFCOOK,
+//            ARCOUT=KAT.ARCHIVE.HALFCOOK.G(+1)
+//BOSSARC  EXEC ARCHIVE,DSIN=KAT.OUT.BOSSPILLAR,
+//            ARCOUT=KAT.ARCHIVE.BOSSPILLAR.G(+1)
+//MHISTARC EXEC ARCHIVE,DSIN=KAT.OUT.MOOSEHIST,
+//            ARCOUT=KAT.ARCHIVE.MOOSEHIST.G(+1)
+//MCLASARC EXEC ARCHIVE,DSIN=KAT.OUT.MOOSECLASS,
+//            ARCOUT=KAT.ARCHIVE.MOOSECLASS.G(+1)
+//BEEARC   EXEC ARCHIVE,DSIN=KAT.OUT.BEESTREAK,
+//            ARCOUT=KAT.ARCHIVE.BEESTREAK.G(+1)
+//CLAIMARC EXEC ARCHIVE,DSIN=KAT.OUT.NUMBRFUN,
+//            ARCOUT=KAT.ARCHIVE.NUMBRFUN.G(+1)
+//PETARC   EXEC ARCHIVE,DSIN=KAT.OUT.PETBOARD,
+//            ARCOUT=KAT.ARCHIVE.PETBOARD.G(+1)
+//CRUSTARC EXEC ARCHIVE,DSIN=KAT.OUT.CRUSTDIST,
+//            ARCOUT=KAT.ARCHIVE.CRUSTDIST.G(+1)
+//QUADARC  EXEC ARCHIVE,DSIN=KAT.OUT.QUADRANT,
+//            ARCOUT=KAT.ARCHIVE.QUADRANT.G(+1)
+//RAILARC  EXEC ARCHIVE,DSIN=KAT.OUT.RAILEXCP,
+//            ARCOUT=KAT.ARCHIVE.RAILEXCP.G(+1)
+//SCHEDARC EXEC ARCHIVE,DSIN=KAT.OUT.RETIRESCHED,
+//            ARCOUT=KAT.ARCHIVE.RETIRESCHED.G(+1)
+//RETANARC EXEC ARCHIVE,DSIN=KAT.OUT.RETIREANS,
+//            ARCOUT=KAT.ARCHIVE.RETIREANS.G(+1)
+//SOYARC   EXEC ARCHIVE,DSIN=KAT.OUT.SOYWASTE,
+//            ARCOUT=KAT.ARCHIVE.SOYWASTE.G(+1)
+//LEDGARC  EXEC ARCHIVE,DSIN=KAT.OUT.SPEEDLIM,
+//            ARCOUT=KAT.ARCHIVE.SPEEDLIM.G(+1)
+//TLOOPARC EXEC ARCHIVE,DSIN=KAT.OUT.TIMELOOP,
+//            ARCOUT=KAT.ARCHIVE.TIMELOOP.G(+1)
+//TEXTARC  EXEC ARCHIVE,DSIN=KAT.OUT.TEXTREJECT,
+//            ARCOUT=KAT.ARCHIVE.TEXTREJECT.G(+1)
+//STONEARC EXEC ARCHIVE,DSIN=KAT.OUT.STONESEXCP,
+//            ARCOUT=KAT.ARCHIVE.STONESEXCP.G(+1)
+//SLOGARC  EXEC ARCHIVE,DSIN=KAT.OUT.STONESLOG,
+//            ARCOUT=KAT.ARCHIVE.STONESLOG.G(+1)
+//*--------------------------------------------------------------*
+//* WORKED-HOURS BATCH-WINDOW REPORT                              *
+//*--------------------------------------------------------------*
+//WHRSARC  EXEC ARCHIVE,DSIN=KAT.OUT.WORKEDHRS,
+//            ARCOUT=KAT.ARCHIVE.WORKEDHRS.G(+1)
