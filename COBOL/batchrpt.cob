@@ -0,0 +1,159 @@
+IDENTIFICATION DIVISION.
+    PROGRAM-ID. BatchRpt.
+    AUTHOR. Brandon Mitchell.
+
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        COPY steplogsel.
+        SELECT WORKED-HOURS-FILE ASSIGN TO "WORKEDHRS"
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+    FILE SECTION.
+    COPY steplogfd.
+
+    FD WORKED-HOURS-FILE.
+        01 WORKED-HOURS-REC PIC X(80).
+
+    WORKING-STORAGE SECTION.
+        01 WS-EOF PIC X VALUE "N".
+            88 STEPLOG-EOF VALUE "Y".
+        01 WS-DETAIL-LINE.
+            05 WSD-PROGRAM-NAME PIC X(8).
+            05 FILLER PIC X(3) VALUE SPACE.
+            05 WSD-START-TIME.
+                10 WSD-START-HH PIC XX.
+                10 FILLER PIC X VALUE ":".
+                10 WSD-START-MM PIC XX.
+                10 FILLER PIC X VALUE ":".
+                10 WSD-START-SS PIC XX.
+            05 FILLER PIC X(3) VALUE SPACE.
+            05 WSD-END-TIME.
+                10 WSD-END-HH PIC XX.
+                10 FILLER PIC X VALUE ":".
+                10 WSD-END-MM PIC XX.
+                10 FILLER PIC X VALUE ":".
+                10 WSD-END-SS PIC XX.
+            05 FILLER PIC X(3) VALUE SPACE.
+            05 WSD-ELAPSED PIC Z(4)9.
+            05 FILLER PIC X VALUE SPACE.
+            05 WSD-RC PIC 999.
+            05 FILLER PIC X(3) VALUE SPACE.
+            05 WSD-STATUS PIC X(8).
+
+        01 WS-START-HH PIC 99.
+        01 WS-START-MM PIC 99.
+        01 WS-START-SS PIC 99.
+        01 WS-END-HH PIC 99.
+        01 WS-END-MM PIC 99.
+        01 WS-END-SS PIC 99.
+        01 WS-START-SECS PIC 9(7).
+        01 WS-END-SECS PIC 9(7).
+        01 WS-ELAPSED-SECS PIC S9(7).
+
+        01 WS-FIRST-START-SECS PIC 9(7) VALUE ZEROS.
+        01 WS-LAST-END-SECS PIC 9(7) VALUE ZEROS.
+        01 WS-FIRST-STEP-SEEN PIC X VALUE "N".
+            88 FIRST-STEP-SEEN VALUE "Y".
+        01 WS-STEP-COUNT PIC 9(3) VALUE ZEROS.
+        01 WS-FAILED-COUNT PIC 9(3) VALUE ZEROS.
+        01 WS-WARNING-COUNT PIC 9(3) VALUE ZEROS.
+        01 WS-LONGEST-ELAPSED PIC 9(7) VALUE ZEROS.
+        01 WS-LONGEST-PROGRAM PIC X(8) VALUE SPACE.
+        01 WS-TOTAL-WINDOW-SECS PIC 9(7).
+        01 WS-WINDOW-HH-NUM PIC 9(5).
+        01 WS-WINDOW-MM-NUM PIC 99.
+        01 WS-WINDOW-SS-NUM PIC 99.
+        01 WS-WINDOW-HH PIC Z(4)9.
+        01 WS-WINDOW-MM PIC 99.
+        01 WS-WINDOW-SS PIC 99.
+
+PROCEDURE DIVISION.
+    OPEN INPUT STEP-LOG-FILE
+    OPEN OUTPUT WORKED-HOURS-FILE
+    MOVE "BATCH WINDOW  PROGRAM  START     END       ELAPSED RC  STATUS"
+        TO WORKED-HOURS-REC
+    WRITE WORKED-HOURS-REC
+    READ STEP-LOG-FILE
+        AT END SET STEPLOG-EOF TO TRUE
+    END-READ
+    PERFORM UNTIL STEPLOG-EOF
+        PERFORM 2000-FORMAT-DETAIL
+        READ STEP-LOG-FILE
+            AT END SET STEPLOG-EOF TO TRUE
+        END-READ
+    END-PERFORM
+    CLOSE STEP-LOG-FILE
+    PERFORM 3000-WRITE-TRAILER
+    CLOSE WORKED-HOURS-FILE
+    OPEN OUTPUT STEP-LOG-FILE
+    CLOSE STEP-LOG-FILE
+    MOVE 0 TO RETURN-CODE
+    STOP RUN.
+
+2000-FORMAT-DETAIL.
+    MOVE STEPLOG-PROGRAM-NAME TO WSD-PROGRAM-NAME
+    MOVE STEPLOG-START-TIME(1:2) TO WSD-START-HH WS-START-HH
+    MOVE STEPLOG-START-TIME(3:2) TO WSD-START-MM WS-START-MM
+    MOVE STEPLOG-START-TIME(5:2) TO WSD-START-SS WS-START-SS
+    MOVE STEPLOG-END-TIME(1:2) TO WSD-END-HH WS-END-HH
+    MOVE STEPLOG-END-TIME(3:2) TO WSD-END-MM WS-END-MM
+    MOVE STEPLOG-END-TIME(5:2) TO WSD-END-SS WS-END-SS
+    MOVE STEPLOG-RETURN-CODE TO WSD-RC
+    COMPUTE WS-START-SECS = (WS-START-HH * 3600) + (WS-START-MM * 60)
+        + WS-START-SS
+    COMPUTE WS-END-SECS = (WS-END-HH * 3600) + (WS-END-MM * 60) + WS-END-SS
+    COMPUTE WS-ELAPSED-SECS = WS-END-SECS - WS-START-SECS
+    IF WS-ELAPSED-SECS IS LESS THAN ZERO
+        ADD 86400 TO WS-ELAPSED-SECS
+    END-IF
+    MOVE WS-ELAPSED-SECS TO WSD-ELAPSED
+    EVALUATE STEPLOG-RETURN-CODE
+        WHEN 0
+            MOVE "OK" TO WSD-STATUS
+        WHEN 4
+            MOVE "WARNING" TO WSD-STATUS
+            ADD 1 TO WS-WARNING-COUNT
+        WHEN OTHER
+            MOVE "FAILED" TO WSD-STATUS
+            ADD 1 TO WS-FAILED-COUNT
+    END-EVALUATE
+    IF NOT FIRST-STEP-SEEN
+        MOVE WS-START-SECS TO WS-FIRST-START-SECS
+        SET FIRST-STEP-SEEN TO TRUE
+    END-IF
+    MOVE WS-END-SECS TO WS-LAST-END-SECS
+    IF WS-ELAPSED-SECS IS GREATER THAN WS-LONGEST-ELAPSED
+        MOVE WS-ELAPSED-SECS TO WS-LONGEST-ELAPSED
+        MOVE STEPLOG-PROGRAM-NAME TO WS-LONGEST-PROGRAM
+    END-IF
+    ADD 1 TO WS-STEP-COUNT
+    WRITE WORKED-HOURS-REC FROM WS-DETAIL-LINE.
+
+3000-WRITE-TRAILER.
+    COMPUTE WS-TOTAL-WINDOW-SECS = WS-LAST-END-SECS - WS-FIRST-START-SECS
+    IF WS-TOTAL-WINDOW-SECS IS LESS THAN ZERO
+        ADD 86400 TO WS-TOTAL-WINDOW-SECS
+    END-IF
+    COMPUTE WS-WINDOW-HH-NUM = WS-TOTAL-WINDOW-SECS / 3600
+    COMPUTE WS-WINDOW-MM-NUM = (WS-TOTAL-WINDOW-SECS / 60)
+        - (WS-WINDOW-HH-NUM * 60)
+    COMPUTE WS-WINDOW-SS-NUM = WS-TOTAL-WINDOW-SECS
+        - (WS-WINDOW-HH-NUM * 3600) - (WS-WINDOW-MM-NUM * 60)
+    MOVE WS-WINDOW-HH-NUM TO WS-WINDOW-HH
+    MOVE WS-WINDOW-MM-NUM TO WS-WINDOW-MM
+    MOVE WS-WINDOW-SS-NUM TO WS-WINDOW-SS
+    MOVE SPACE TO WORKED-HOURS-REC
+    WRITE WORKED-HOURS-REC
+    STRING "STEPS " WS-STEP-COUNT
+        " FAILED " WS-FAILED-COUNT
+        " WARNING " WS-WARNING-COUNT
+        " WINDOW " WS-WINDOW-HH ":" WS-WINDOW-MM ":" WS-WINDOW-SS
+        DELIMITED BY SIZE INTO WORKED-HOURS-REC
+    WRITE WORKED-HOURS-REC
+    MOVE SPACE TO WORKED-HOURS-REC
+    STRING "LONGEST STEP " WS-LONGEST-PROGRAM
+        " " WS-LONGEST-ELAPSED " SECONDS"
+        DELIMITED BY SIZE INTO WORKED-HOURS-REC
+    WRITE WORKED-HOURS-REC.
