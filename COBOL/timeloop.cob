@@ -1,19 +1,53 @@
-IDENTIFICATION DIVISION.
-    PROGRAM-ID. StuckInATimeLoop.
-    AUTHOR. Brandon Mitchell.
-    
-DATA DIVISION.  
-    WORKING-STORAGE SECTION.
-        01 repeat PIC 999.
-        01 incre PIC 999 VALUE ZERO.
-        01 forma PIC ZZ9.
-        01 word PIC X(11) VALUE "Abracadabra".
-    
-PROCEDURE DIVISION.
-    ACCEPT repeat
-    PERFORM repeat TIMES
-        ADD 1 TO incre
-        MOVE incre TO forma
-        DISPLAY forma SPACE word
-    END-PERFORM
-    STOP RUN.
\ No newline at end of file
+IDENTIFICATION DIVISION.
+    PROGRAM-ID. StuckInATimeLoop.
+    AUTHOR. Brandon Mitchell.
+
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT TIMELOOP-FILE ASSIGN TO "TIMELOOPOUT"
+            ORGANIZATION IS LINE SEQUENTIAL.
+        COPY steplogsel.
+
+DATA DIVISION.
+    FILE SECTION.
+    COPY steplogfd.
+
+    FD TIMELOOP-FILE.
+        01 TIMELOOP-REC.
+            05 TIMELOOP-RUN-DATE PIC X(8).
+            05 FILLER PIC X VALUE SPACE.
+            05 TIMELOOP-SEQ PIC ZZ9.
+            05 FILLER PIC X VALUE SPACE.
+            05 TIMELOOP-WORD PIC X(11).
+
+    WORKING-STORAGE SECTION.
+        01 repeat PIC 999.
+        01 incre PIC 999 VALUE ZERO.
+        01 forma PIC ZZ9.
+        01 word PIC X(11) VALUE "Abracadabra".
+        COPY rundate.
+        COPY steplogws.
+
+PROCEDURE DIVISION.
+    ACCEPT WS-STEPLOG-START FROM TIME
+    ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+    ACCEPT WS-RUN-TIME FROM TIME
+    STRING WS-RUN-DATE WS-RUN-TIME DELIMITED BY SIZE INTO WS-RUN-ID
+    ACCEPT repeat
+    OPEN OUTPUT TIMELOOP-FILE
+    PERFORM repeat TIMES
+        ADD 1 TO incre
+        MOVE incre TO forma
+        DISPLAY forma SPACE word
+        MOVE WS-RUN-DATE TO TIMELOOP-RUN-DATE
+        MOVE incre TO TIMELOOP-SEQ
+        MOVE word TO TIMELOOP-WORD
+        WRITE TIMELOOP-REC
+    END-PERFORM
+    CLOSE TIMELOOP-FILE
+    MOVE 0 TO RETURN-CODE
+    PERFORM 9800-WRITE-STEPLOG
+    STOP RUN.
+
+    COPY steplogwrite REPLACING ==__STEPLOG-PROGRAM__== BY =="TIMELOOP"==.
