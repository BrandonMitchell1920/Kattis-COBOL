@@ -1,29 +1,128 @@
-IDENTIFICATION DIVISION.
-    PROGRAM-ID. NumberFun.
-    AUTHOR. Brandon Mitchell.
-    
-DATA DIVISION.  
-    WORKING-STORAGE SECTION.
-        01 CASES PIC 9(5).
-        01 INP PIC X(17).
-        01 A PIC 9(5).
-        01 B PIC 9(5).
-        01 C PIC 9(5).
-
-PROCEDURE DIVISION.
-    ACCEPT CASES
-    PERFORM CASES TIMES
-        ACCEPT INP
-        UNSTRING INP DELIMITED BY SPACE INTO A B C
-        IF C = A + B OR
-               A - B OR
-               B - A OR
-               A * B OR
-               A / B OR
-               B / A 
-            DISPLAY "Possible"
-        ELSE
-            DISPLAY "Impossible"
-        END-IF
-    END-PERFORM
-    STOP RUN.
\ No newline at end of file
+IDENTIFICATION DIVISION.
+    PROGRAM-ID. NumberFun.
+    AUTHOR. Brandon Mitchell.
+
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT CLAIMS-RESULT-FILE ASSIGN TO "CLAIMSOUT"
+            ORGANIZATION IS LINE SEQUENTIAL.
+        SELECT DUP-CHECK-FILE ASSIGN TO "NUMFUNDUP"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS DUP-CLAIM-KEY.
+        COPY rejectsel.
+        COPY steplogsel.
+
+DATA DIVISION.
+    FILE SECTION.
+    COPY rejectfd.
+    COPY steplogfd.
+
+    FD DUP-CHECK-FILE.
+        01 DUP-CHECK-REC.
+            05 DUP-CLAIM-KEY.
+                10 DUP-KEY-A PIC 9(5).
+                10 DUP-KEY-B PIC 9(5).
+                10 DUP-KEY-C PIC 9(5).
+
+    FD CLAIMS-RESULT-FILE.
+        01 CLAIMS-RESULT-REC.
+            05 RESULT-A PIC Z(4)9.
+            05 FILLER PIC X VALUE SPACE.
+            05 RESULT-B PIC Z(4)9.
+            05 FILLER PIC X VALUE SPACE.
+            05 RESULT-C PIC Z(4)9.
+            05 FILLER PIC X VALUE SPACE.
+            05 RESULT-VERDICT PIC X(10).
+
+    WORKING-STORAGE SECTION.
+        COPY casectl REPLACING ==__CASE-COUNT__== BY ==CASES==.
+        01 INP PIC X(17).
+        01 A PIC 9(5).
+        01 B PIC 9(5).
+        01 C PIC 9(5).
+        COPY rundate.
+        01 DUPLICATE-COUNT PIC 9(5) VALUE ZEROS.
+        01 WS-FIELD-COUNT PIC 9.
+        01 MALFORMED-COUNT PIC 9(5) VALUE ZEROS.
+        COPY steplogws.
+
+PROCEDURE DIVISION.
+    ACCEPT WS-STEPLOG-START FROM TIME
+    ACCEPT CASES
+    IF CASES IS GREATER THAN WS-MAX-CASES
+        DISPLAY "EXCEPTION: CASE COUNT " CASES " EXCEEDS MAXIMUM " WS-MAX-CASES
+        MOVE 8 TO RETURN-CODE
+        PERFORM 9800-WRITE-STEPLOG
+        STOP RUN
+    END-IF
+    ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+    ACCEPT WS-RUN-TIME FROM TIME
+    STRING WS-RUN-DATE WS-RUN-TIME DELIMITED BY SIZE INTO WS-RUN-ID
+    DISPLAY "RUN " WS-RUN-ID " CASE COUNT " CASES
+    OPEN OUTPUT CLAIMS-RESULT-FILE
+    OPEN OUTPUT DUP-CHECK-FILE
+    CLOSE DUP-CHECK-FILE
+    OPEN I-O DUP-CHECK-FILE
+    PERFORM CASES TIMES
+        ACCEPT INP
+        MOVE ZERO TO WS-FIELD-COUNT
+        UNSTRING INP DELIMITED BY SPACE INTO A B C
+            TALLYING IN WS-FIELD-COUNT
+        IF WS-FIELD-COUNT IS NOT EQUAL TO 3
+            DISPLAY "EXCEPTION: MALFORMED CLAIM RECORD " INP " - RECORD REJECTED"
+            ADD 1 TO MALFORMED-COUNT
+            OPEN EXTEND CENTRAL-REJECT-FILE
+            MOVE "NUMBRFUN" TO REJECT-PROGRAM-NAME
+            MOVE INP TO REJECT-INPUT-LINE
+            MOVE "BADF" TO REJECT-REASON-CODE
+            WRITE CENTRAL-REJECT-REC
+            CLOSE CENTRAL-REJECT-FILE
+            MOVE "Malformed" TO RESULT-VERDICT
+        ELSE
+            MOVE A TO DUP-KEY-A
+            MOVE B TO DUP-KEY-B
+            MOVE C TO DUP-KEY-C
+            READ DUP-CHECK-FILE
+                INVALID KEY
+                    WRITE DUP-CHECK-REC
+                NOT INVALID KEY
+                    ADD 1 TO DUPLICATE-COUNT
+                    DISPLAY "EXCEPTION: DUPLICATE CLAIM RECORD " INP
+                    OPEN EXTEND CENTRAL-REJECT-FILE
+                    MOVE "NUMBRFUN" TO REJECT-PROGRAM-NAME
+                    MOVE INP TO REJECT-INPUT-LINE
+                    MOVE "DUPC" TO REJECT-REASON-CODE
+                    WRITE CENTRAL-REJECT-REC
+                    CLOSE CENTRAL-REJECT-FILE
+            END-READ
+            MOVE A TO RESULT-A
+            MOVE B TO RESULT-B
+            MOVE C TO RESULT-C
+            IF C = A + B OR
+                   A - B OR
+                   B - A OR
+                   A * B OR
+                   A / B OR
+                   B / A
+                DISPLAY "Possible"
+                MOVE "Possible" TO RESULT-VERDICT
+            ELSE
+                DISPLAY "Impossible"
+                MOVE "Impossible" TO RESULT-VERDICT
+            END-IF
+        END-IF
+        WRITE CLAIMS-RESULT-REC
+    END-PERFORM
+    CLOSE CLAIMS-RESULT-FILE, DUP-CHECK-FILE
+    DISPLAY "DUPLICATE CLAIMS " DUPLICATE-COUNT
+    IF DUPLICATE-COUNT IS GREATER THAN ZERO OR MALFORMED-COUNT IS GREATER THAN ZERO
+        MOVE 4 TO RETURN-CODE
+    ELSE
+        MOVE 0 TO RETURN-CODE
+    END-IF
+    PERFORM 9800-WRITE-STEPLOG
+    STOP RUN.
+
+    COPY steplogwrite REPLACING ==__STEPLOG-PROGRAM__== BY =="NUMBRFUN"==.
