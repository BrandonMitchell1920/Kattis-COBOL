@@ -1,29 +1,91 @@
-IDENTIFICATION DIVISION.
-    PROGRAM-ID. NastyHacks.
-    AUTHOR. Brandon Mitchell.
-    
-DATA DIVISION.  
-    WORKING-STORAGE SECTION.
-        01 INP PIC X(50).
-        01 N PIC 999.
-        01 R PIC S9(9).
-        01 E PIC S9(9).
-        01 C PIC 9(9).
-
-PROCEDURE DIVISION.
-    ACCEPT N
-    PERFORM N TIMES
-        ACCEPT INP
-        UNSTRING INP DELIMITED BY SPACE INTO R, E, C
-        SUBTRACT R FROM E
-        IF E IS GREATER THAN C
-            DISPLAY "advertise"
-        END-IF
-        IF E IS EQUAL TO C
-            DISPLAY "does not matter"
-        END-IF
-        IF E IS LESS THAN C
-            DISPLAY "do not advertise"
-        END-IF
-    END-PERFORM
-    STOP RUN.
\ No newline at end of file
+IDENTIFICATION DIVISION.
+    PROGRAM-ID. NastyHacks.
+    AUTHOR. Brandon Mitchell.
+
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        COPY rejectsel.
+        COPY steplogsel.
+
+DATA DIVISION.
+    FILE SECTION.
+    COPY rejectfd.
+    COPY steplogfd.
+
+    WORKING-STORAGE SECTION.
+        01 INP PIC X(50).
+        COPY casectl REPLACING ==__CASE-COUNT__== BY ==N==.
+        01 R PIC S9(9).
+        01 E PIC S9(9).
+        01 C PIC 9(9).
+        01 TRAILER-TAG PIC X(9).
+        01 TRAILER-COUNT PIC 9(6).
+        COPY rundate.
+        01 WS-FIELD-COUNT PIC 9.
+        01 MALFORMED-COUNT PIC 9(4) VALUE ZEROS.
+        COPY steplogws.
+
+PROCEDURE DIVISION.
+    ACCEPT WS-STEPLOG-START FROM TIME
+    ACCEPT N
+    IF N IS GREATER THAN WS-MAX-CASES
+        DISPLAY "EXCEPTION: CASE COUNT " N " EXCEEDS MAXIMUM " WS-MAX-CASES
+        MOVE 8 TO RETURN-CODE
+        PERFORM 9800-WRITE-STEPLOG
+        STOP RUN
+    END-IF
+    ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+    ACCEPT WS-RUN-TIME FROM TIME
+    STRING WS-RUN-DATE WS-RUN-TIME DELIMITED BY SIZE INTO WS-RUN-ID
+    DISPLAY "RUN " WS-RUN-ID " CASE COUNT " N
+    PERFORM N TIMES
+        ACCEPT INP
+        MOVE ZERO TO WS-FIELD-COUNT
+        UNSTRING INP DELIMITED BY SPACE INTO R, E, C
+            TALLYING IN WS-FIELD-COUNT
+        IF WS-FIELD-COUNT IS NOT EQUAL TO 3
+            DISPLAY "EXCEPTION: MALFORMED RECORD " INP " - RECORD REJECTED"
+            ADD 1 TO MALFORMED-COUNT
+            OPEN EXTEND CENTRAL-REJECT-FILE
+            MOVE "NASTYHAK" TO REJECT-PROGRAM-NAME
+            MOVE INP TO REJECT-INPUT-LINE
+            MOVE "BADF" TO REJECT-REASON-CODE
+            WRITE CENTRAL-REJECT-REC
+            CLOSE CENTRAL-REJECT-FILE
+        ELSE
+            SUBTRACT R FROM E
+            IF E IS GREATER THAN C
+                DISPLAY "advertise"
+            END-IF
+            IF E IS EQUAL TO C
+                DISPLAY "does not matter"
+            END-IF
+            IF E IS LESS THAN C
+                DISPLAY "do not advertise"
+            END-IF
+        END-IF
+    END-PERFORM
+    ACCEPT INP
+    UNSTRING INP DELIMITED BY SPACE INTO TRAILER-TAG, TRAILER-COUNT
+    IF TRAILER-TAG IS NOT EQUAL TO "TRAILER" OR TRAILER-COUNT IS NOT EQUAL TO N
+        DISPLAY "CONTROL TOTAL ERROR: EXPECTED " N
+            " RECORDS BUT TRAILER SHOWS " TRAILER-COUNT
+        OPEN EXTEND CENTRAL-REJECT-FILE
+        MOVE "NASTYHAK" TO REJECT-PROGRAM-NAME
+        MOVE INP TO REJECT-INPUT-LINE
+        MOVE "BADT" TO REJECT-REASON-CODE
+        WRITE CENTRAL-REJECT-REC
+        CLOSE CENTRAL-REJECT-FILE
+        MOVE 4 TO RETURN-CODE
+    ELSE
+        IF MALFORMED-COUNT IS GREATER THAN ZERO
+            MOVE 4 TO RETURN-CODE
+        ELSE
+            MOVE 0 TO RETURN-CODE
+        END-IF
+    END-IF
+    PERFORM 9800-WRITE-STEPLOG
+    STOP RUN.
+
+    COPY steplogwrite REPLACING ==__STEPLOG-PROGRAM__== BY =="NASTYHAK"==.
