@@ -1,26 +1,73 @@
 IDENTIFICATION DIVISION.
     PROGRAM-ID. HelpAPhDCandidateOut.
     AUTHOR. Brandon Mitchell.
-    
-DATA DIVISION.  
+
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        COPY rejectsel.
+        COPY steplogsel.
+
+DATA DIVISION.
+    FILE SECTION.
+    COPY rejectfd.
+    COPY steplogfd.
+
     WORKING-STORAGE SECTION.
         01 LOOP-NUM PIC 9(4).
         01 INP PIC X(9).
         01 NUM1 PIC 9(4).
         01 NUM2 PIC 9(4).
         01 ANSWER PIC ZZZ9.
+        01 WS-FIELD-COUNT PIC 9.
+        01 SKIPPED-COUNT PIC 9(4) VALUE ZEROS.
+        01 ANSWERED-COUNT PIC 9(4) VALUE ZEROS.
+        01 MALFORMED-COUNT PIC 9(4) VALUE ZEROS.
+        COPY rundate.
+        COPY steplogws.
 
 PROCEDURE DIVISION.
+    ACCEPT WS-STEPLOG-START FROM TIME
     ACCEPT LOOP-NUM
+    ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+    ACCEPT WS-RUN-TIME FROM TIME
+    STRING WS-RUN-DATE WS-RUN-TIME DELIMITED BY SIZE INTO WS-RUN-ID
+    DISPLAY "RUN " WS-RUN-ID " LOOP COUNT " LOOP-NUM
     PERFORM PARSE-INPUT LOOP-NUM TIMES
+    DISPLAY "SKIPPED " SKIPPED-COUNT " ANSWERED " ANSWERED-COUNT
+        " MALFORMED " MALFORMED-COUNT
+    IF MALFORMED-COUNT IS GREATER THAN ZERO
+        MOVE 4 TO RETURN-CODE
+    ELSE
+        MOVE 0 TO RETURN-CODE
+    END-IF
+    PERFORM 9800-WRITE-STEPLOG
     STOP RUN.
-    
+
+    COPY steplogwrite REPLACING ==__STEPLOG-PROGRAM__== BY =="HELPPHD "==.
+
 PARSE-INPUT.
     ACCEPT INP
-    IF INP(1:4) EQUALS "P=NP"
+    IF INP(1:4) IS EQUAL TO "P=NP"
         DISPLAY "skipped"
+        ADD 1 TO SKIPPED-COUNT
     ELSE
+        MOVE ZERO TO WS-FIELD-COUNT
         UNSTRING INP DELIMITED BY "+" INTO NUM1, NUM2
-        ADD NUM1 TO NUM2 GIVING ANSWER
-        DISPLAY ANSWER
-    END-IF.
\ No newline at end of file
+            TALLYING IN WS-FIELD-COUNT
+        IF WS-FIELD-COUNT IS NOT EQUAL TO 2
+            DISPLAY "EXCEPTION: MALFORMED EXPRESSION " INP
+                " - RECORD REJECTED"
+            ADD 1 TO MALFORMED-COUNT
+            OPEN EXTEND CENTRAL-REJECT-FILE
+            MOVE "HELPPHD " TO REJECT-PROGRAM-NAME
+            MOVE INP TO REJECT-INPUT-LINE
+            MOVE "BADF" TO REJECT-REASON-CODE
+            WRITE CENTRAL-REJECT-REC
+            CLOSE CENTRAL-REJECT-FILE
+        ELSE
+            ADD NUM1 TO NUM2 GIVING ANSWER
+            DISPLAY ANSWER
+            ADD 1 TO ANSWERED-COUNT
+        END-IF
+    END-IF.
