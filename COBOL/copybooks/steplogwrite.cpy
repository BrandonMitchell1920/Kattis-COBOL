@@ -0,0 +1,13 @@
+      *> Shared step-timing trailer paragraph, COPY REPLACING'd with
+      *> this program's JCL step name so every program's end-of-job
+      *> logic for the worked-hours report is identical.  PERFORM'd
+      *> once RETURN-CODE has been set, immediately before STOP RUN.
+    9800-WRITE-STEPLOG.
+        ACCEPT WS-STEPLOG-END FROM TIME
+        MOVE __STEPLOG-PROGRAM__ TO STEPLOG-PROGRAM-NAME
+        MOVE WS-STEPLOG-START TO STEPLOG-START-TIME
+        MOVE WS-STEPLOG-END TO STEPLOG-END-TIME
+        MOVE RETURN-CODE TO STEPLOG-RETURN-CODE
+        OPEN EXTEND STEP-LOG-FILE
+        WRITE STEP-LOG-REC
+        CLOSE STEP-LOG-FILE.
