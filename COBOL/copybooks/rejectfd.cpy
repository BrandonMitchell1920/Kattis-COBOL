@@ -0,0 +1,10 @@
+      *> Shared FD for the central reject dataset.  REJECT-REASON-CODE
+      *> is a short shop-standard code, not free text, so a downstream
+      *> summarization job can tally rejects by reason across programs.
+    FD CENTRAL-REJECT-FILE.
+        01 CENTRAL-REJECT-REC.
+            05 REJECT-PROGRAM-NAME      PIC X(8).
+            05 FILLER                   PIC X VALUE SPACE.
+            05 REJECT-INPUT-LINE        PIC X(50).
+            05 FILLER                   PIC X VALUE SPACE.
+            05 REJECT-REASON-CODE       PIC X(4).
