@@ -0,0 +1,8 @@
+      *> Shared FD for the master parameter-control file.  PARM-VALUE is
+      *> kept as text so one generic layout can carry any program's
+      *> tuning value; the reading program converts it with NUMVAL.
+    FD PARM-CONTROL-FILE.
+        01 PARM-CONTROL-REC.
+            05 PARM-PROGRAM-NAME        PIC X(8).
+            05 FILLER                   PIC X VALUE SPACE.
+            05 PARM-VALUE                PIC X(10).
