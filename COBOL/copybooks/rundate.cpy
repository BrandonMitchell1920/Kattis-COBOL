@@ -0,0 +1,6 @@
+      *> Shared run-date / run-ID stamp.  Batch programs ACCEPT these at
+      *> start-up and carry WS-RUN-ID on their headers and trailers so a
+      *> report can be tied back to the run that produced it.
+        01 WS-RUN-DATE              PIC X(8).
+        01 WS-RUN-TIME              PIC X(8).
+        01 WS-RUN-ID                PIC X(16).
