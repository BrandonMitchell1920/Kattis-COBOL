@@ -0,0 +1,6 @@
+      *> Shared "count-then-records" batch header: a case counter plus
+      *> a shop-standard upper bound, so a change to the maximum cases
+      *> allowed per run is made once instead of in every program that
+      *> loops PERFORM ... TIMES over one record per case.
+       01 __CASE-COUNT__              PIC 9(6).
+       01 WS-MAX-CASES                PIC 9(5) VALUE 99999.
