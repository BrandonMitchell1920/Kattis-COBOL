@@ -0,0 +1,5 @@
+      *> Shared FILE-CONTROL entry for the master parameter-control file.
+      *> Runtime tuning values for every program live in one dataset, one
+      *> record per program, instead of a separate parameter file apiece.
+        SELECT PARM-CONTROL-FILE ASSIGN TO "PARMCTL"
+            ORGANIZATION IS LINE SEQUENTIAL.
