@@ -0,0 +1,6 @@
+      *> Shared FILE-CONTROL entry for the central reject dataset that
+      *> every program writes to when it can't process a record, so
+      *> operations has one place to check instead of a reject file
+      *> per program.
+        SELECT CENTRAL-REJECT-FILE ASSIGN TO "REJECTLOG"
+            ORGANIZATION IS LINE SEQUENTIAL.
