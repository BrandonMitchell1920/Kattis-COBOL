@@ -0,0 +1,7 @@
+      *> Shared FILE-CONTROL entry for the step-timing log that every
+      *> program appends one completion record to (including early
+      *> guard-abort exits), so the nightly driver's worked-hours
+      *> report can be built from one dataset instead of scraping
+      *> each step's console output for start/end times.
+        SELECT STEP-LOG-FILE ASSIGN TO "STEPLOG"
+            ORGANIZATION IS LINE SEQUENTIAL.
