@@ -0,0 +1,13 @@
+      *> Shared FD for the step-timing log.  One record per program
+      *> completion, carrying the start/end HHMMSS captured at
+      *> ACCEPT FROM TIME and the RETURN-CODE the program is about
+      *> to exit with, per the standardized exit codes.
+    FD STEP-LOG-FILE.
+        01 STEP-LOG-REC.
+            05 STEPLOG-PROGRAM-NAME   PIC X(8).
+            05 FILLER                 PIC X VALUE SPACE.
+            05 STEPLOG-START-TIME     PIC X(8).
+            05 FILLER                 PIC X VALUE SPACE.
+            05 STEPLOG-END-TIME       PIC X(8).
+            05 FILLER                 PIC X VALUE SPACE.
+            05 STEPLOG-RETURN-CODE    PIC 9(3).
