@@ -0,0 +1,5 @@
+      *> Shared working-storage for step-timing: the start time is
+      *> captured as the first executable statement so it covers
+      *> early guard-abort exits, not just the normal completion path.
+        01 WS-STEPLOG-START           PIC X(8).
+        01 WS-STEPLOG-END             PIC X(8).
