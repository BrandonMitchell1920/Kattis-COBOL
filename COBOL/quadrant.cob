@@ -1,26 +1,81 @@
-IDENTIFICATION DIVISION.
-    PROGRAM-ID. QuadrantSelction.
-    AUTHOR. Brandon Mitchell.
-
-DATA DIVISION.
-    WORKING-STORAGE SECTION.
-        01 xCoord PIC S9(5).
-        01 yCoord PIC S9(5).
-
-PROCEDURE DIVISION.
-    ACCEPT xCoord.
-    ACCEPT yCoord.
-    IF xCoord GREATER THAN ZERO
-        IF yCoord GREATER THAN ZERO
-            DISPLAY 1
-        ELSE
-            DISPLAY 4
-        END-IF
-    ELSE
-        IF yCoord GREATER THAN ZERO
-            DISPLAY 2
-        ELSE
-            DISPLAY 3
-        END-IF
-    END-IF
-    STOP RUN.
\ No newline at end of file
+IDENTIFICATION DIVISION.
+    PROGRAM-ID. QuadrantSelction.
+    AUTHOR. Brandon Mitchell.
+
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT COORD-FILE ASSIGN TO "COORDIN"
+            ORGANIZATION IS LINE SEQUENTIAL.
+        SELECT QUADRANT-FILE ASSIGN TO "QUADOUT"
+            ORGANIZATION IS LINE SEQUENTIAL.
+        COPY steplogsel.
+
+DATA DIVISION.
+    FILE SECTION.
+    COPY steplogfd.
+
+    FD COORD-FILE.
+        01 COORD-REC.
+            05 COORD-X PIC S9(5).
+            05 FILLER PIC X.
+            05 COORD-Y PIC S9(5).
+
+    FD QUADRANT-FILE.
+        01 QUADRANT-REC.
+            05 QUADRANT-X PIC -(4)9.
+            05 FILLER PIC X VALUE SPACE.
+            05 QUADRANT-Y PIC -(4)9.
+            05 FILLER PIC X VALUE SPACE.
+            05 QUADRANT-RESULT PIC X(9).
+
+    WORKING-STORAGE SECTION.
+        01 WS-EOF PIC X VALUE "N".
+            88 COORD-EOF VALUE "Y".
+        01 xCoord PIC S9(5).
+        01 yCoord PIC S9(5).
+        COPY rundate.
+        COPY steplogws.
+
+PROCEDURE DIVISION.
+    ACCEPT WS-STEPLOG-START FROM TIME
+    ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+    ACCEPT WS-RUN-TIME FROM TIME
+    STRING WS-RUN-DATE WS-RUN-TIME DELIMITED BY SIZE INTO WS-RUN-ID
+    DISPLAY "RUN " WS-RUN-ID
+    OPEN INPUT COORD-FILE
+    OPEN OUTPUT QUADRANT-FILE
+    READ COORD-FILE
+        AT END SET COORD-EOF TO TRUE
+    END-READ
+    PERFORM UNTIL COORD-EOF
+        MOVE COORD-X TO xCoord, QUADRANT-X
+        MOVE COORD-Y TO yCoord, QUADRANT-Y
+        IF xCoord IS EQUAL TO ZERO OR yCoord IS EQUAL TO ZERO
+            MOVE "ON AXIS" TO QUADRANT-RESULT
+        ELSE
+            IF xCoord GREATER THAN ZERO
+                IF yCoord GREATER THAN ZERO
+                    MOVE "1" TO QUADRANT-RESULT
+                ELSE
+                    MOVE "4" TO QUADRANT-RESULT
+                END-IF
+            ELSE
+                IF yCoord GREATER THAN ZERO
+                    MOVE "2" TO QUADRANT-RESULT
+                ELSE
+                    MOVE "3" TO QUADRANT-RESULT
+                END-IF
+            END-IF
+        END-IF
+        WRITE QUADRANT-REC
+        READ COORD-FILE
+            AT END SET COORD-EOF TO TRUE
+        END-READ
+    END-PERFORM
+    CLOSE COORD-FILE, QUADRANT-FILE
+    MOVE 0 TO RETURN-CODE
+    PERFORM 9800-WRITE-STEPLOG
+    STOP RUN.
+
+    COPY steplogwrite REPLACING ==__STEPLOG-PROGRAM__== BY =="QUADRANT"==.
