@@ -1,46 +1,137 @@
-IDENTIFICATION DIVISION.
-    PROGRAM-ID. JudgingMoose.
-    AUTHOR. Brandon Mitchell.
-    
-DATA DIVISION.  
-    WORKING-STORAGE SECTION.
-        01 INP PIC X(5).
-        01 NUM1 PIC 99.
-        01 NUM2 PIC 99.
-        01 ANS PIC 99.
-        01 SPECIAL-CASE PIC 9.
-
-PROCEDURE DIVISION.
-    ACCEPT INP
-    UNSTRING INP DELIMITED BY SPACE INTO NUM1, NUM2
-    IF NUM1 IS EQUAL TO ZERO AND NUM2 IS EQUAL TO ZERO
-        DISPLAY "Not a moose"
-    END-IF
-    IF NUM1 IS EQUAL TO NUM2 AND NUM1 IS NOT EQUAL TO ZERO
-        MULTIPLY NUM1 BY 2 GIVING ANS
-        IF ANS IS LESS THAN 10
-            MOVE ANS TO SPECIAL-CASE
-            DISPLAY "Even" SPACE SPECIAL-CASE
-        ELSE
-            DISPLAY "Even" SPACE ANS
-        END-IF
-    END-IF
-    IF NUM1 IS GREATER THAN NUM2
-        MULTIPLY NUM1 BY 2 GIVING ANS
-        IF ANS IS LESS THAN 10
-            MOVE ANS TO SPECIAL-CASE
-            DISPLAY "Odd" SPACE SPECIAL-CASE
-        ELSE
-            DISPLAY "Odd" SPACE ANS
-        END-IF
-    END-IF
-    IF NUM1 IS LESS THAN NUM2
-        MULTIPLY NUM2 BY 2 GIVING ANS
-        IF ANS IS LESS THAN 10
-            MOVE ANS TO SPECIAL-CASE
-            DISPLAY "Odd" SPACE SPECIAL-CASE
-        ELSE
-            DISPLAY "Odd" SPACE ANS
-        END-IF
-    END-IF
-    STOP RUN.
\ No newline at end of file
+IDENTIFICATION DIVISION.
+    PROGRAM-ID. JudgingMoose.
+    AUTHOR. Brandon Mitchell.
+
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT HISTOGRAM-FILE ASSIGN TO "MOOSEHIST"
+            ORGANIZATION IS LINE SEQUENTIAL.
+        SELECT CLASSIFICATION-FILE ASSIGN TO "MOOSECLASS"
+            ORGANIZATION IS LINE SEQUENTIAL.
+        COPY steplogsel.
+
+DATA DIVISION.
+    FILE SECTION.
+    COPY steplogfd.
+
+    FD HISTOGRAM-FILE.
+        01 HISTOGRAM-REC.
+            05 HIST-RANGE-LOW PIC Z(3)9.
+            05 FILLER PIC X VALUE "-".
+            05 HIST-RANGE-HIGH PIC Z(3)9.
+            05 FILLER PIC X VALUE SPACE.
+            05 HIST-COUNT PIC Z(4)9.
+
+    FD CLASSIFICATION-FILE.
+        01 CLASSIFICATION-REC.
+            05 CLASS-NUM1 PIC Z9.
+            05 FILLER PIC X VALUE SPACE.
+            05 CLASS-NUM2 PIC Z9.
+            05 FILLER PIC X VALUE SPACE.
+            05 CLASS-SPECIES-CODE PIC X.
+                88 CLASS-NOT-A-MOOSE VALUE "N".
+                88 CLASS-EVEN-MOOSE VALUE "E".
+                88 CLASS-ODD-MOOSE VALUE "O".
+
+    WORKING-STORAGE SECTION.
+        01 INP PIC X(5).
+            88 EOF VALUE SPACE.
+        01 NUM1 PIC 99.
+        01 NUM2 PIC 99.
+        01 ANS PIC 99.
+        01 SPECIAL-CASE PIC 9.
+        01 COUNT-EVEN PIC 9(5) VALUE ZEROS.
+        01 COUNT-ODD PIC 9(5) VALUE ZEROS.
+        01 COUNT-NOT-A-MOOSE PIC 9(5) VALUE ZEROS.
+        01 HISTOGRAM-TABLE.
+            05 HIST-BUCKET OCCURS 10 TIMES PIC 9(5) VALUE ZEROS.
+        01 HIST-IDX PIC 99.
+        01 HIST-LOOP PIC 99.
+        01 HIST-LOW PIC 9(4).
+        01 HIST-HIGH PIC 9(4).
+        COPY rundate.
+        COPY steplogws.
+
+PROCEDURE DIVISION.
+    ACCEPT WS-STEPLOG-START FROM TIME
+    ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+    ACCEPT WS-RUN-TIME FROM TIME
+    STRING WS-RUN-DATE WS-RUN-TIME DELIMITED BY SIZE INTO WS-RUN-ID
+    DISPLAY "RUN " WS-RUN-ID
+    OPEN OUTPUT CLASSIFICATION-FILE
+    PERFORM FOREVER
+        ACCEPT INP
+        IF EOF EXIT PERFORM END-IF
+        UNSTRING INP DELIMITED BY SPACE INTO NUM1, NUM2
+        MOVE NUM1 TO CLASS-NUM1
+        MOVE NUM2 TO CLASS-NUM2
+        IF NUM1 IS EQUAL TO ZERO AND NUM2 IS EQUAL TO ZERO
+            DISPLAY "Not a moose"
+            ADD 1 TO COUNT-NOT-A-MOOSE
+            SET CLASS-NOT-A-MOOSE TO TRUE
+        END-IF
+        IF NUM1 IS EQUAL TO NUM2 AND NUM1 IS NOT EQUAL TO ZERO
+            MULTIPLY NUM1 BY 2 GIVING ANS
+            IF ANS IS LESS THAN 10
+                MOVE ANS TO SPECIAL-CASE
+                DISPLAY "Even" SPACE SPECIAL-CASE
+            ELSE
+                DISPLAY "Even" SPACE ANS
+            END-IF
+            ADD 1 TO COUNT-EVEN
+            SET CLASS-EVEN-MOOSE TO TRUE
+            PERFORM TALLY-HISTOGRAM
+        END-IF
+        IF NUM1 IS GREATER THAN NUM2
+            MULTIPLY NUM1 BY 2 GIVING ANS
+            IF ANS IS LESS THAN 10
+                MOVE ANS TO SPECIAL-CASE
+                DISPLAY "Odd" SPACE SPECIAL-CASE
+            ELSE
+                DISPLAY "Odd" SPACE ANS
+            END-IF
+            ADD 1 TO COUNT-ODD
+            SET CLASS-ODD-MOOSE TO TRUE
+            PERFORM TALLY-HISTOGRAM
+        END-IF
+        IF NUM1 IS LESS THAN NUM2
+            MULTIPLY NUM2 BY 2 GIVING ANS
+            IF ANS IS LESS THAN 10
+                MOVE ANS TO SPECIAL-CASE
+                DISPLAY "Odd" SPACE SPECIAL-CASE
+            ELSE
+                DISPLAY "Odd" SPACE ANS
+            END-IF
+            ADD 1 TO COUNT-ODD
+            SET CLASS-ODD-MOOSE TO TRUE
+            PERFORM TALLY-HISTOGRAM
+        END-IF
+        WRITE CLASSIFICATION-REC
+    END-PERFORM
+    CLOSE CLASSIFICATION-FILE
+    DISPLAY "EVEN " COUNT-EVEN
+        " ODD " COUNT-ODD
+        " NOT-A-MOOSE " COUNT-NOT-A-MOOSE
+    OPEN OUTPUT HISTOGRAM-FILE
+    PERFORM VARYING HIST-LOOP FROM 1 BY 1 UNTIL HIST-LOOP IS GREATER THAN 10
+        COMPUTE HIST-LOW = (HIST-LOOP - 1) * 20
+        COMPUTE HIST-HIGH = HIST-LOW + 19
+        MOVE HIST-LOW TO HIST-RANGE-LOW
+        MOVE HIST-HIGH TO HIST-RANGE-HIGH
+        MOVE HIST-BUCKET(HIST-LOOP) TO HIST-COUNT
+        WRITE HISTOGRAM-REC
+    END-PERFORM
+    CLOSE HISTOGRAM-FILE
+    MOVE 0 TO RETURN-CODE
+    PERFORM 9800-WRITE-STEPLOG
+    STOP RUN.
+
+    COPY steplogwrite REPLACING ==__STEPLOG-PROGRAM__== BY =="JUDGMOOS"==.
+
+TALLY-HISTOGRAM.
+    COMPUTE HIST-IDX = (ANS / 20) + 1
+    IF HIST-IDX IS GREATER THAN 10
+        MOVE 10 TO HIST-IDX
+    END-IF
+    ADD 1 TO HIST-BUCKET(HIST-IDX).
