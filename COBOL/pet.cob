@@ -1,8 +1,25 @@
 IDENTIFICATION DIVISION.
     PROGRAM-ID. Pet.
     AUTHOR. Brandon Mitchell.
-    
-DATA DIVISION.  
+
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT LEADERBOARD-FILE ASSIGN TO "PETBOARD"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS LB-PERSON-NUM.
+        COPY steplogsel.
+
+DATA DIVISION.
+    FILE SECTION.
+    FD LEADERBOARD-FILE.
+        01 LB-REC.
+            05 LB-PERSON-NUM PIC 9.
+            05 LB-TOTAL PIC 9(6).
+
+    COPY steplogfd.
+
     WORKING-STORAGE SECTION.
         01 INP PIC X(9).
         01 A PIC 9.
@@ -10,26 +27,69 @@ DATA DIVISION.
         01 C PIC 9.
         01 D PIC 9.
         01 LOOP-TOTAL PIC 99.
-        01 LARGEST-TOTAL PIC 99 VALUE ZEROS.
-            88 SINGLE-DIGIT VALUE 0 THRU 9.
+        01 NUM-PEOPLE PIC 9 VALUE 5.
+        01 NUM-ROUNDS PIC 99.
+        01 CURRENT-ROUND PIC 99.
         01 CURRENT-PERSON PIC 9.
+        01 LARGEST-TOTAL PIC 9(6) VALUE ZEROS.
+            88 SINGLE-DIGIT VALUE 0 THRU 9.
         01 LARGEST-PERSON PIC 9.
         01 ANSWER PIC 9.
+        COPY rundate.
+        COPY steplogws.
 
 PROCEDURE DIVISION.
-    PERFORM VARYING CURRENT-PERSON FROM 1 BY 1 UNTIL CURRENT-PERSON EQUALS 6
-        ACCEPT INP
-        UNSTRING INP DELIMITED BY SPACE INTO A, B, C, D
-        MOVE FUNCTION SUM(A B C D) TO LOOP-TOTAL
-        IF LOOP-TOTAL IS GREATER THAN LARGEST-TOTAL
-            MOVE LOOP-TOTAL TO LARGEST-TOTAL
-            MOVE CURRENT-PERSON TO LARGEST-PERSON
+    ACCEPT WS-STEPLOG-START FROM TIME
+    ACCEPT NUM-PEOPLE
+    ACCEPT NUM-ROUNDS
+    ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+    ACCEPT WS-RUN-TIME FROM TIME
+    STRING WS-RUN-DATE WS-RUN-TIME DELIMITED BY SIZE INTO WS-RUN-ID
+    DISPLAY "RUN " WS-RUN-ID " ROUNDS " NUM-ROUNDS
+    OPEN OUTPUT LEADERBOARD-FILE
+    PERFORM VARYING CURRENT-PERSON FROM 1 BY 1
+            UNTIL CURRENT-PERSON IS GREATER THAN NUM-PEOPLE
+        MOVE CURRENT-PERSON TO LB-PERSON-NUM
+        MOVE ZEROS TO LB-TOTAL
+        WRITE LB-REC
+    END-PERFORM
+    CLOSE LEADERBOARD-FILE
+
+    OPEN I-O LEADERBOARD-FILE
+    PERFORM VARYING CURRENT-ROUND FROM 1 BY 1
+            UNTIL CURRENT-ROUND IS GREATER THAN NUM-ROUNDS
+        PERFORM VARYING CURRENT-PERSON FROM 1 BY 1
+                UNTIL CURRENT-PERSON IS GREATER THAN NUM-PEOPLE
+            ACCEPT INP
+            UNSTRING INP DELIMITED BY SPACE INTO A, B, C, D
+            MOVE FUNCTION SUM(A B C D) TO LOOP-TOTAL
+            MOVE CURRENT-PERSON TO LB-PERSON-NUM
+            READ LEADERBOARD-FILE INTO LB-REC KEY IS LB-PERSON-NUM
+            ADD LOOP-TOTAL TO LB-TOTAL
+            REWRITE LB-REC
+        END-PERFORM
+    END-PERFORM
+
+    MOVE LOW-VALUES TO LB-PERSON-NUM
+    START LEADERBOARD-FILE KEY IS GREATER THAN LB-PERSON-NUM
+    PERFORM UNTIL 1 = 2
+        READ LEADERBOARD-FILE NEXT RECORD
+            AT END EXIT PERFORM
+        END-READ
+        IF LB-TOTAL IS GREATER THAN LARGEST-TOTAL
+            MOVE LB-TOTAL TO LARGEST-TOTAL
+            MOVE LB-PERSON-NUM TO LARGEST-PERSON
         END-IF
     END-PERFORM
+    CLOSE LEADERBOARD-FILE
     IF SINGLE-DIGIT
         MOVE LARGEST-TOTAL TO ANSWER
         DISPLAY LARGEST-PERSON SPACE ANSWER
     ELSE
         DISPLAY LARGEST-PERSON SPACE LARGEST-TOTAL
     END-IF
-    STOP RUN.
\ No newline at end of file
+    MOVE 0 TO RETURN-CODE
+    PERFORM 9800-WRITE-STEPLOG
+    STOP RUN.
+
+    COPY steplogwrite REPLACING ==__STEPLOG-PROGRAM__== BY =="PET     "==.
