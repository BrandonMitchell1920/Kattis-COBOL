@@ -1,17 +1,119 @@
-IDENTIFICATION DIVISION.
-    PROGRAM-ID. PizzaCrust.
-    AUTHOR. Brandon Mitchell.
-    
-DATA DIVISION.  
-    WORKING-STORAGE SECTION.
-        01 INP PIC X(7).
-        01 R PIC 999.
-        01 C PIC 999.
-        01 PERCENT PIC 9(4)V9(9).
-        
-PROCEDURE DIVISION.
-    ACCEPT INP
-    UNSTRING INP DELIMITED BY SPACE INTO R, C
-    COMPUTE PERCENT = (((R - C) ** +2) / (R ** +2)) * +100
-    DISPLAY PERCENT
-    STOP RUN.
\ No newline at end of file
+IDENTIFICATION DIVISION.
+    PROGRAM-ID. PizzaCrust.
+    AUTHOR. Brandon Mitchell.
+
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT CRUST-REPORT-FILE ASSIGN TO "CRUSTDIST"
+            ORGANIZATION IS LINE SEQUENTIAL.
+        COPY rejectsel.
+        COPY steplogsel.
+
+DATA DIVISION.
+    FILE SECTION.
+    COPY rejectfd.
+    COPY steplogfd.
+
+    FD CRUST-REPORT-FILE.
+        01 CRUST-REPORT-REC.
+            05 CRUST-CASE-NUM PIC Z(4)9.
+            05 FILLER PIC X VALUE SPACE.
+            05 CRUST-R PIC ZZ9.
+            05 FILLER PIC X VALUE SPACE.
+            05 CRUST-C PIC ZZ9.
+            05 FILLER PIC X VALUE SPACE.
+            05 CRUST-PERCENT PIC Z(4)9.999999999.
+
+    WORKING-STORAGE SECTION.
+        COPY casectl REPLACING ==__CASE-COUNT__== BY ==NUM-CASES==.
+        01 CASE-NUM PIC 9(5) VALUE ZEROS.
+        01 INP PIC X(7).
+        01 R PIC 999.
+        01 C PIC 999.
+        01 PERCENT PIC 9(4)V9(9).
+        COPY rundate.
+        01 VALID-CASE-COUNT PIC 9(5) VALUE ZEROS.
+        01 MIN-PERCENT PIC 9(4)V9(9).
+        01 MAX-PERCENT PIC 9(4)V9(9) VALUE ZEROS.
+        01 TOTAL-PERCENT PIC 9(9)V9(9) USAGE COMP-3 VALUE ZEROS.
+        01 AVG-PERCENT PIC 9(4)V9(9).
+        01 DISPLAY-MIN-PERCENT PIC Z(4)9.999999999.
+        01 DISPLAY-MAX-PERCENT PIC Z(4)9.999999999.
+        01 DISPLAY-AVG-PERCENT PIC Z(4)9.999999999.
+        01 REJECT-COUNT PIC 9(5) VALUE ZEROS.
+        COPY steplogws.
+
+PROCEDURE DIVISION.
+    ACCEPT WS-STEPLOG-START FROM TIME
+    ACCEPT NUM-CASES
+    IF NUM-CASES IS GREATER THAN WS-MAX-CASES
+        DISPLAY "EXCEPTION: CASE COUNT " NUM-CASES
+            " EXCEEDS MAXIMUM " WS-MAX-CASES
+        MOVE 8 TO RETURN-CODE
+        PERFORM 9800-WRITE-STEPLOG
+        STOP RUN
+    END-IF
+    ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+    ACCEPT WS-RUN-TIME FROM TIME
+    STRING WS-RUN-DATE WS-RUN-TIME DELIMITED BY SIZE INTO WS-RUN-ID
+    DISPLAY "RUN " WS-RUN-ID " CASE COUNT " NUM-CASES
+    OPEN OUTPUT CRUST-REPORT-FILE
+    PERFORM NUM-CASES TIMES
+        ADD 1 TO CASE-NUM
+        ACCEPT INP
+        UNSTRING INP DELIMITED BY SPACE INTO R, C
+        IF R IS EQUAL TO ZERO OR C IS GREATER THAN OR EQUAL TO R
+            DISPLAY "EXCEPTION: INVALID RADIUS R=" R " C=" C
+                " - CRUST RADIUS MUST BE LESS THAN PIZZA RADIUS AND R NOT ZERO"
+            OPEN EXTEND CENTRAL-REJECT-FILE
+            MOVE "PIZZACR " TO REJECT-PROGRAM-NAME
+            MOVE INP TO REJECT-INPUT-LINE
+            MOVE "BADR" TO REJECT-REASON-CODE
+            WRITE CENTRAL-REJECT-REC
+            CLOSE CENTRAL-REJECT-FILE
+            ADD 1 TO REJECT-COUNT
+            MOVE ZERO TO PERCENT
+        ELSE
+            COMPUTE PERCENT = (((R - C) ** +2) / (R ** +2)) * +100
+            DISPLAY PERCENT
+            IF VALID-CASE-COUNT IS EQUAL TO ZERO
+                MOVE PERCENT TO MIN-PERCENT
+            ELSE
+                IF PERCENT IS LESS THAN MIN-PERCENT
+                    MOVE PERCENT TO MIN-PERCENT
+                END-IF
+            END-IF
+            IF PERCENT IS GREATER THAN MAX-PERCENT
+                MOVE PERCENT TO MAX-PERCENT
+            END-IF
+            ADD PERCENT TO TOTAL-PERCENT
+            ADD 1 TO VALID-CASE-COUNT
+        END-IF
+        MOVE CASE-NUM TO CRUST-CASE-NUM
+        MOVE R TO CRUST-R
+        MOVE C TO CRUST-C
+        MOVE PERCENT TO CRUST-PERCENT
+        WRITE CRUST-REPORT-REC
+    END-PERFORM
+    CLOSE CRUST-REPORT-FILE
+    IF VALID-CASE-COUNT IS GREATER THAN ZERO
+        COMPUTE AVG-PERCENT ROUNDED = TOTAL-PERCENT / VALID-CASE-COUNT
+    ELSE
+        MOVE ZERO TO MIN-PERCENT, AVG-PERCENT
+    END-IF
+    MOVE MIN-PERCENT TO DISPLAY-MIN-PERCENT
+    MOVE MAX-PERCENT TO DISPLAY-MAX-PERCENT
+    MOVE AVG-PERCENT TO DISPLAY-AVG-PERCENT
+    DISPLAY "MIN CRUST PERCENT " DISPLAY-MIN-PERCENT
+    DISPLAY "MAX CRUST PERCENT " DISPLAY-MAX-PERCENT
+    DISPLAY "AVG CRUST PERCENT " DISPLAY-AVG-PERCENT
+    IF REJECT-COUNT IS GREATER THAN ZERO
+        MOVE 4 TO RETURN-CODE
+    ELSE
+        MOVE 0 TO RETURN-CODE
+    END-IF
+    PERFORM 9800-WRITE-STEPLOG
+    STOP RUN.
+
+    COPY steplogwrite REPLACING ==__STEPLOG-PROGRAM__== BY =="PIZZACR "==.
