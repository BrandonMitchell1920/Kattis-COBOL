@@ -1,39 +1,228 @@
-IDENTIFICATION DIVISION.
-    PROGRAM-ID. CurseTheDarkness.
-    AUTHOR. Brandon Mitchell.
-    
-DATA DIVISION.  
-    WORKING-STORAGE SECTION.
-        01 CASES PIC 99.
-        01 INP PIC X(50).
-        01 BOOK-X PIC S9(4)V9(7).
-        01 BOOK-Y PIC S9(4)V9(7).
-        01 NUM-OF-CANDLES PIC 9(4).
-        01 CANDLE-X PIC S9(4)V9(7).
-        01 CANDLE-Y PIC S9(4)V9(7).
-        01 CANDLES-IN-RANGE PIC 9(4) VALUE ZEROS.
-        01 DISTANCE USAGE COMP-2.
-        
-PROCEDURE DIVISION.
-    ACCEPT CASES
-    PERFORM CASES TIMES
-        ACCEPT INP
-        UNSTRING INP DELIMITED BY SPACE INTO BOOK-X, BOOK-Y
-        INITIALIZE CANDLES-IN-RANGE
-        ACCEPT NUM-OF-CANDLES
-        PERFORM NUM-OF-CANDLES TIMES
-            ACCEPT INP
-            UNSTRING INP DELIMITED BY SPACE INTO CANDLE-X, CANDLE-Y
-            COMPUTE DISTANCE = ((BOOK-X - CANDLE-X) ** 2 + 
-                (BOOK-Y - CANDLE-Y) ** 2) ** (1 / 2)
-            IF DISTANCE IS LESS THAN +8.0
-                ADD 1 TO CANDLES-IN-RANGE
-            END-IF
-        END-PERFORM
-        IF CANDLES-IN-RANGE IS NOT ZERO
-            DISPLAY "light a candle"
-        ELSE
-            DISPLAY "curse the darkness"
-        END-IF
-    END-PERFORM
-    STOP RUN.
\ No newline at end of file
+IDENTIFICATION DIVISION.
+    PROGRAM-ID. CurseTheDarkness.
+    AUTHOR. Brandon Mitchell.
+
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT CANDLE-FILE ASSIGN TO "CANDLEIDX"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS SEQUENTIAL
+            RECORD KEY IS CANDLE-KEY.
+        SELECT TUNING-REPORT-FILE ASSIGN TO "CANDLETUNE"
+            ORGANIZATION IS LINE SEQUENTIAL.
+        SELECT COST-REPORT-FILE ASSIGN TO "CANDLECOST"
+            ORGANIZATION IS LINE SEQUENTIAL.
+        COPY paramctl.
+        COPY rejectsel.
+        COPY steplogsel.
+
+DATA DIVISION.
+    FILE SECTION.
+    COPY paramfd.
+    COPY rejectfd.
+    COPY steplogfd.
+
+    FD CANDLE-FILE.
+        01 CANDLE-REC.
+            05 CANDLE-KEY.
+                10 CANDLE-CASE-NUM PIC 99.
+                10 CANDLE-SEQ-NUM PIC 9(4).
+            05 CANDLE-X-OUT PIC S9(4)V9(7).
+            05 CANDLE-Y-OUT PIC S9(4)V9(7).
+            05 CANDLE-IN-RANGE-FLAG PIC X.
+
+    FD TUNING-REPORT-FILE.
+        01 TUNING-REPORT-REC.
+            05 TUNE-CASE-NUM PIC Z9.
+            05 FILLER PIC X VALUE SPACE.
+            05 TUNE-LIMIT-USED PIC Z(3)9.99.
+            05 FILLER PIC X VALUE SPACE.
+            05 TUNE-CANDLES-TOTAL PIC Z(3)9.
+            05 FILLER PIC X VALUE SPACE.
+            05 TUNE-CANDLES-IN-RANGE PIC Z(3)9.
+        01 CANDLE-DETAIL-REC.
+            05 DETAIL-CASE-NUM PIC Z9.
+            05 FILLER PIC X VALUE SPACE.
+            05 DETAIL-CANDLE-SEQ PIC Z(3)9.
+            05 FILLER PIC X VALUE SPACE.
+            05 DETAIL-DISTANCE PIC Z(4)9.99.
+            05 FILLER PIC X VALUE SPACE.
+            05 DETAIL-LIMIT-USED PIC Z(3)9.99.
+            05 FILLER PIC X VALUE SPACE.
+            05 DETAIL-IN-RANGE-FLAG PIC X.
+
+    FD COST-REPORT-FILE.
+        01 COST-REPORT-REC.
+            05 COST-CANDLES-USED PIC Z(5)9.
+            05 FILLER PIC X VALUE SPACE.
+            05 COST-CANDLES-WASTED PIC Z(5)9.
+            05 FILLER PIC X VALUE SPACE.
+            05 COST-UNIT-PRICE PIC Z(3)9.99.
+            05 FILLER PIC X VALUE SPACE.
+            05 COST-TOTAL-USED PIC Z(6)9.99.
+            05 FILLER PIC X VALUE SPACE.
+            05 COST-TOTAL-WASTED PIC Z(6)9.99.
+            05 FILLER PIC X VALUE SPACE.
+            05 COST-DARK-CASES PIC Z(3)9.
+
+    WORKING-STORAGE SECTION.
+        01 CASES PIC 99.
+        01 CASE-NUM PIC 99 VALUE ZEROS.
+        01 INP PIC X(50).
+        01 BOOK-X PIC S9(4)V9(7).
+        01 BOOK-Y PIC S9(4)V9(7).
+        01 NUM-OF-CANDLES PIC 9(4).
+        01 CANDLE-X PIC S9(4)V9(7).
+        01 CANDLE-Y PIC S9(4)V9(7).
+        01 CANDLES-IN-RANGE PIC 9(4) VALUE ZEROS.
+        01 DISTANCE USAGE COMP-2.
+        01 CANDLE-RANGE-LIMIT USAGE COMP-2 VALUE 8.0.
+        01 DISPLAY-RANGE-LIMIT PIC 9(3)V99.
+        01 WS-PARM-EOF PIC X VALUE "N".
+            88 PARM-EOF VALUE "Y".
+        01 DISTANCE-OVERFLOW-COUNT PIC 9(4) VALUE ZEROS.
+        01 CANDLE-UNIT-PRICE PIC 9(4)V99 USAGE COMP-3 VALUE 0.50.
+        01 TOTAL-CANDLES-USED PIC 9(6) USAGE COMP-3 VALUE ZEROS.
+        01 TOTAL-CANDLES-WASTED PIC 9(6) USAGE COMP-3 VALUE ZEROS.
+        01 TOTAL-COST-USED PIC 9(8)V99 USAGE COMP-3 VALUE ZEROS.
+        01 TOTAL-COST-WASTED PIC 9(8)V99 USAGE COMP-3 VALUE ZEROS.
+        01 TOTAL-DARK-CASES PIC 9(4) USAGE COMP-3 VALUE ZEROS.
+        01 WS-FIELD-COUNT PIC 9.
+        01 MALFORMED-COUNT PIC 9(4) VALUE ZEROS.
+        01 WS-BOOK-VALID PIC X VALUE "Y".
+            88 BOOK-COORD-OK VALUE "Y".
+        COPY rundate.
+        COPY steplogws.
+
+PROCEDURE DIVISION.
+    ACCEPT WS-STEPLOG-START FROM TIME
+    OPEN INPUT PARM-CONTROL-FILE
+    READ PARM-CONTROL-FILE
+        AT END SET PARM-EOF TO TRUE
+    END-READ
+    PERFORM UNTIL PARM-EOF
+        IF PARM-PROGRAM-NAME IS EQUAL TO "CURSDARK"
+            COMPUTE CANDLE-RANGE-LIMIT = FUNCTION NUMVAL(PARM-VALUE)
+        END-IF
+        IF PARM-PROGRAM-NAME IS EQUAL TO "CURSECST"
+            COMPUTE CANDLE-UNIT-PRICE = FUNCTION NUMVAL(PARM-VALUE)
+        END-IF
+        READ PARM-CONTROL-FILE
+            AT END SET PARM-EOF TO TRUE
+        END-READ
+    END-PERFORM
+    CLOSE PARM-CONTROL-FILE
+    OPEN OUTPUT CANDLE-FILE
+    OPEN OUTPUT TUNING-REPORT-FILE
+    MOVE CANDLE-RANGE-LIMIT TO DISPLAY-RANGE-LIMIT
+    ACCEPT CASES
+    ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+    ACCEPT WS-RUN-TIME FROM TIME
+    STRING WS-RUN-DATE WS-RUN-TIME DELIMITED BY SIZE INTO WS-RUN-ID
+    DISPLAY "RUN " WS-RUN-ID " CASE COUNT " CASES
+    PERFORM CASES TIMES
+        ADD 1 TO CASE-NUM
+        MOVE "Y" TO WS-BOOK-VALID
+        ACCEPT INP
+        MOVE ZERO TO WS-FIELD-COUNT
+        UNSTRING INP DELIMITED BY SPACE INTO BOOK-X, BOOK-Y
+            TALLYING IN WS-FIELD-COUNT
+        IF WS-FIELD-COUNT IS NOT EQUAL TO 2
+            DISPLAY "EXCEPTION: MALFORMED BOOK COORDINATE " INP
+                " - RECORD REJECTED"
+            ADD 1 TO MALFORMED-COUNT
+            MOVE "N" TO WS-BOOK-VALID
+            OPEN EXTEND CENTRAL-REJECT-FILE
+            MOVE "CURSDARK" TO REJECT-PROGRAM-NAME
+            MOVE INP TO REJECT-INPUT-LINE
+            MOVE "BADF" TO REJECT-REASON-CODE
+            WRITE CENTRAL-REJECT-REC
+            CLOSE CENTRAL-REJECT-FILE
+        END-IF
+        INITIALIZE CANDLES-IN-RANGE
+        ACCEPT NUM-OF-CANDLES
+        PERFORM VARYING CANDLE-SEQ-NUM FROM 1 BY 1
+                UNTIL CANDLE-SEQ-NUM IS GREATER THAN NUM-OF-CANDLES
+            ACCEPT INP
+            MOVE ZERO TO WS-FIELD-COUNT
+            UNSTRING INP DELIMITED BY SPACE INTO CANDLE-X, CANDLE-Y
+                TALLYING IN WS-FIELD-COUNT
+            IF WS-FIELD-COUNT IS NOT EQUAL TO 2
+                DISPLAY "EXCEPTION: MALFORMED CANDLE COORDINATE " INP
+                    " - TREATED AS OUT OF RANGE"
+                ADD 1 TO MALFORMED-COUNT
+                OPEN EXTEND CENTRAL-REJECT-FILE
+                MOVE "CURSDARK" TO REJECT-PROGRAM-NAME
+                MOVE INP TO REJECT-INPUT-LINE
+                MOVE "BADF" TO REJECT-REASON-CODE
+                WRITE CENTRAL-REJECT-REC
+                CLOSE CENTRAL-REJECT-FILE
+                COMPUTE DISTANCE = CANDLE-RANGE-LIMIT + 1
+            ELSE IF NOT BOOK-COORD-OK
+                COMPUTE DISTANCE = CANDLE-RANGE-LIMIT + 1
+            ELSE
+                COMPUTE DISTANCE = ((BOOK-X - CANDLE-X) ** 2 +
+                    (BOOK-Y - CANDLE-Y) ** 2) ** (1 / 2)
+                    ON SIZE ERROR
+                        DISPLAY "EXCEPTION: DISTANCE OVERFLOW CASE " CASE-NUM
+                            " CANDLE " CANDLE-SEQ-NUM " - TREATED AS OUT OF RANGE"
+                        ADD 1 TO DISTANCE-OVERFLOW-COUNT
+                        MOVE ZERO TO DISTANCE
+                        COMPUTE DISTANCE = CANDLE-RANGE-LIMIT + 1
+                END-COMPUTE
+            END-IF
+            MOVE CASE-NUM TO CANDLE-CASE-NUM
+            MOVE CANDLE-X TO CANDLE-X-OUT
+            MOVE CANDLE-Y TO CANDLE-Y-OUT
+            IF DISTANCE IS LESS THAN CANDLE-RANGE-LIMIT
+                ADD 1 TO CANDLES-IN-RANGE
+                MOVE "Y" TO CANDLE-IN-RANGE-FLAG
+            ELSE
+                MOVE "N" TO CANDLE-IN-RANGE-FLAG
+            END-IF
+            WRITE CANDLE-REC
+            MOVE CASE-NUM TO DETAIL-CASE-NUM
+            MOVE CANDLE-SEQ-NUM TO DETAIL-CANDLE-SEQ
+            MOVE DISTANCE TO DETAIL-DISTANCE
+            MOVE DISPLAY-RANGE-LIMIT TO DETAIL-LIMIT-USED
+            MOVE CANDLE-IN-RANGE-FLAG TO DETAIL-IN-RANGE-FLAG
+            WRITE CANDLE-DETAIL-REC
+        END-PERFORM
+        IF CANDLES-IN-RANGE IS NOT ZERO
+            DISPLAY "light a candle"
+        ELSE
+            DISPLAY "curse the darkness"
+            ADD 1 TO TOTAL-DARK-CASES
+        END-IF
+        MOVE CASE-NUM TO TUNE-CASE-NUM
+        MOVE DISPLAY-RANGE-LIMIT TO TUNE-LIMIT-USED
+        MOVE NUM-OF-CANDLES TO TUNE-CANDLES-TOTAL
+        MOVE CANDLES-IN-RANGE TO TUNE-CANDLES-IN-RANGE
+        WRITE TUNING-REPORT-REC
+        ADD CANDLES-IN-RANGE TO TOTAL-CANDLES-USED
+        ADD NUM-OF-CANDLES TO TOTAL-CANDLES-WASTED
+        SUBTRACT CANDLES-IN-RANGE FROM TOTAL-CANDLES-WASTED
+    END-PERFORM
+    CLOSE CANDLE-FILE, TUNING-REPORT-FILE
+    COMPUTE TOTAL-COST-USED = TOTAL-CANDLES-USED * CANDLE-UNIT-PRICE
+    COMPUTE TOTAL-COST-WASTED = TOTAL-CANDLES-WASTED * CANDLE-UNIT-PRICE
+    OPEN OUTPUT COST-REPORT-FILE
+    MOVE TOTAL-CANDLES-USED TO COST-CANDLES-USED
+    MOVE TOTAL-CANDLES-WASTED TO COST-CANDLES-WASTED
+    MOVE CANDLE-UNIT-PRICE TO COST-UNIT-PRICE
+    MOVE TOTAL-COST-USED TO COST-TOTAL-USED
+    MOVE TOTAL-COST-WASTED TO COST-TOTAL-WASTED
+    MOVE TOTAL-DARK-CASES TO COST-DARK-CASES
+    WRITE COST-REPORT-REC
+    CLOSE COST-REPORT-FILE
+    IF DISTANCE-OVERFLOW-COUNT IS GREATER THAN ZERO OR
+            MALFORMED-COUNT IS GREATER THAN ZERO
+        MOVE 4 TO RETURN-CODE
+    ELSE
+        MOVE 0 TO RETURN-CODE
+    END-IF
+    PERFORM 9800-WRITE-STEPLOG
+    STOP RUN.
+
+    COPY steplogwrite REPLACING ==__STEPLOG-PROGRAM__== BY =="CURSDARK"==.
