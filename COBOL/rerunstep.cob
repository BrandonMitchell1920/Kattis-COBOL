@@ -0,0 +1,100 @@
+IDENTIFICATION DIVISION.
+    PROGRAM-ID. RerunStep.
+    AUTHOR. Brandon Mitchell.
+
+DATA DIVISION.
+    WORKING-STORAGE SECTION.
+        01 WS-KATNIGHT-STEPS.
+            05 FILLER PIC X(8) VALUE "BOSSBTL ".
+            05 FILLER PIC X(8) VALUE "BUS     ".
+            05 FILLER PIC X(8) VALUE "CURSDARK".
+            05 FILLER PIC X(8) VALUE "HALFCOOK".
+            05 FILLER PIC X(8) VALUE "HELPPHD ".
+            05 FILLER PIC X(8) VALUE "JUDGMOOS".
+            05 FILLER PIC X(8) VALUE "LEFTBEE ".
+            05 FILLER PIC X(8) VALUE "NASTYHAK".
+            05 FILLER PIC X(8) VALUE "NUMBRFUN".
+            05 FILLER PIC X(8) VALUE "PET     ".
+            05 FILLER PIC X(8) VALUE "PIZZACR ".
+            05 FILLER PIC X(8) VALUE "QALY    ".
+            05 FILLER PIC X(8) VALUE "QUADRANT".
+            05 FILLER PIC X(8) VALUE "RAILROAD".
+            05 FILLER PIC X(8) VALUE "SAVERETR".
+            05 FILLER PIC X(8) VALUE "SIMONSAY".
+            05 FILLER PIC X(8) VALUE "SOYLENT ".
+            05 FILLER PIC X(8) VALUE "SPEEDLIM".
+            05 FILLER PIC X(8) VALUE "TIMELOOP".
+            05 FILLER PIC X(8) VALUE "TRIPLETX".
+            05 FILLER PIC X(8) VALUE "TWOSTONE".
+        01 WS-KATNIGHT-STEP-TABLE REDEFINES WS-KATNIGHT-STEPS.
+            05 WS-KNOWN-STEP PIC X(8) OCCURS 21 TIMES.
+        01 WS-KATNIGHT-INPUT-DDS.
+            05 FILLER PIC X(8) VALUE "SYSIN   ".
+            05 FILLER PIC X(8) VALUE "SYSIN   ".
+            05 FILLER PIC X(8) VALUE "SYSIN   ".
+            05 FILLER PIC X(8) VALUE "COOKIEIN".
+            05 FILLER PIC X(8) VALUE "SYSIN   ".
+            05 FILLER PIC X(8) VALUE "SYSIN   ".
+            05 FILLER PIC X(8) VALUE "SYSIN   ".
+            05 FILLER PIC X(8) VALUE "SYSIN   ".
+            05 FILLER PIC X(8) VALUE "SYSIN   ".
+            05 FILLER PIC X(8) VALUE "SYSIN   ".
+            05 FILLER PIC X(8) VALUE "SYSIN   ".
+            05 FILLER PIC X(8) VALUE "SYSIN   ".
+            05 FILLER PIC X(8) VALUE "COORDIN ".
+            05 FILLER PIC X(8) VALUE "RAILIN  ".
+            05 FILLER PIC X(8) VALUE "SYSIN   ".
+            05 FILLER PIC X(8) VALUE "SYSIN   ".
+            05 FILLER PIC X(8) VALUE "SYSIN   ".
+            05 FILLER PIC X(8) VALUE "TICKIN  ".
+            05 FILLER PIC X(8) VALUE "SYSIN   ".
+            05 FILLER PIC X(8) VALUE "SYSIN   ".
+            05 FILLER PIC X(8) VALUE "SYSIN   ".
+        01 WS-KATNIGHT-INPUT-DD-TABLE REDEFINES WS-KATNIGHT-INPUT-DDS.
+            05 WS-INPUT-DD-NAME PIC X(8) OCCURS 21 TIMES.
+        01 WS-INPUT-DD PIC X(8).
+        01 WS-STEP-IDX PIC 99 VALUE 1.
+        01 WS-STEP-FOUND PIC X VALUE "N".
+            88 STEP-FOUND VALUE "Y".
+        01 WS-OPERATOR-STEP PIC X(8).
+        01 WS-OPERATOR-DATE PIC 9(8).
+        01 WS-INPUT-DSN PIC X(40).
+        01 WS-OUTPUT-GEN PIC X(40).
+
+PROCEDURE DIVISION.
+    DISPLAY "ENTER KATNIGHT STEP NAME TO RERUN: "
+    ACCEPT WS-OPERATOR-STEP
+    DISPLAY "ENTER RUN DATE OF THE FAILED RUN (YYYYMMDD): "
+    ACCEPT WS-OPERATOR-DATE
+    PERFORM VARYING WS-STEP-IDX FROM 1 BY 1
+            UNTIL WS-STEP-IDX IS GREATER THAN 21
+        IF WS-OPERATOR-STEP IS EQUAL TO WS-KNOWN-STEP(WS-STEP-IDX)
+            SET STEP-FOUND TO TRUE
+            MOVE WS-INPUT-DD-NAME(WS-STEP-IDX) TO WS-INPUT-DD
+            MOVE 22 TO WS-STEP-IDX
+        END-IF
+    END-PERFORM
+    IF NOT STEP-FOUND
+        DISPLAY "EXCEPTION: " WS-OPERATOR-STEP
+            " IS NOT A KNOWN KATNIGHT STEP - RERUN NOT SUBMITTED"
+        MOVE 4 TO RETURN-CODE
+    ELSE
+        STRING "KAT.INPUT." DELIMITED BY SIZE
+            FUNCTION TRIM(WS-OPERATOR-STEP) DELIMITED BY SIZE
+            ".G" DELIMITED BY SIZE
+            WS-OPERATOR-DATE DELIMITED BY SIZE
+            INTO WS-INPUT-DSN
+        STRING "KAT.ARCHIVE." DELIMITED BY SIZE
+            FUNCTION TRIM(WS-OPERATOR-STEP) DELIMITED BY SIZE
+            ".G" DELIMITED BY SIZE
+            WS-OPERATOR-DATE DELIMITED BY SIZE
+            INTO WS-OUTPUT-GEN
+        DISPLAY "RERUN CARD FOR STEP " WS-OPERATOR-STEP
+            " DATED " WS-OPERATOR-DATE ":"
+        DISPLAY "//" WS-OPERATOR-STEP " EXEC PGM=" WS-OPERATOR-STEP
+        DISPLAY "//" WS-INPUT-DD "  DD DSN=" WS-INPUT-DSN ",DISP=SHR"
+        DISPLAY "ARCHIVED OUTPUT/CHECKPOINT GENERATION: " WS-OUTPUT-GEN
+        DISPLAY "SUBMIT THE ABOVE STEP ALONE - DO NOT RE-KEY THE FULL DAY"
+        MOVE 0 TO RETURN-CODE
+    END-IF
+    STOP RUN.
