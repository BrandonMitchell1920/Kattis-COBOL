@@ -1,18 +1,107 @@
-IDENTIFICATION DIVISION.
-    PROGRAM-ID. TakeTwoStones.
-    AUTHOR. Brandon Mitchell.
-
-DATA DIVISION.
-    WORKING-STORAGE SECTION.
-        01 stones PIC 9(8).
-        01 remain PIC 9.
-
-PROCEDURE DIVISION.
-    ACCEPT stones.
-    DIVIDE stones BY 2 GIVING stones REMAINDER remain.
-    IF remain = ZERO
-        DISPLAY "Bob"
-    ELSE
-        DISPLAY "Alice"
-    END-IF
-    STOP RUN.
\ No newline at end of file
+IDENTIFICATION DIVISION.
+    PROGRAM-ID. TakeTwoStones.
+    AUTHOR. Brandon Mitchell.
+
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT EXCEPTION-FILE ASSIGN TO "STONESEXCP"
+            ORGANIZATION IS LINE SEQUENTIAL.
+        SELECT GAME-REPLAY-FILE ASSIGN TO "STONESLOG"
+            ORGANIZATION IS LINE SEQUENTIAL.
+        COPY rejectsel.
+        COPY steplogsel.
+
+DATA DIVISION.
+    FILE SECTION.
+    COPY steplogfd.
+
+    FD EXCEPTION-FILE.
+        01 EXCEPTION-REC.
+            05 EXCEPTION-STONES PIC -(7)9.
+            05 FILLER PIC X(25) VALUE " - invalid game record".
+
+    FD GAME-REPLAY-FILE.
+        01 GAME-REPLAY-REC.
+            05 REPLAY-MOVE-NUM PIC Z(3)9.
+            05 FILLER PIC X VALUE SPACE.
+            05 REPLAY-PLAYER PIC X(5).
+            05 FILLER PIC X VALUE SPACE.
+            05 REPLAY-STONES-REMOVED PIC Z9.
+            05 FILLER PIC X VALUE SPACE.
+            05 REPLAY-STONES-REMAINING PIC -(7)9.
+
+    COPY rejectfd.
+
+    WORKING-STORAGE SECTION.
+        01 stones PIC S9(8).
+        01 remain PIC 9.
+        01 orig-stones PIC S9(8).
+        01 sim-stones PIC S9(8).
+        01 move-num PIC 9(4) VALUE ZEROS.
+        01 move-player PIC X(5).
+        01 replay-flag PIC X VALUE "N".
+            88 replay-requested VALUE "Y".
+        01 turn-flag PIC X VALUE "B".
+            88 bobs-turn VALUE "B".
+            88 alices-turn VALUE "A".
+        COPY rundate.
+        COPY steplogws.
+
+PROCEDURE DIVISION.
+    ACCEPT WS-STEPLOG-START FROM TIME.
+    ACCEPT stones.
+    ACCEPT replay-flag.
+    ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+    ACCEPT WS-RUN-TIME FROM TIME
+    STRING WS-RUN-DATE WS-RUN-TIME DELIMITED BY SIZE INTO WS-RUN-ID
+    DISPLAY "RUN " WS-RUN-ID
+    IF stones IS LESS THAN OR EQUAL TO ZERO
+        OPEN EXTEND EXCEPTION-FILE
+        MOVE stones TO EXCEPTION-STONES
+        WRITE EXCEPTION-REC
+        CLOSE EXCEPTION-FILE
+        OPEN EXTEND CENTRAL-REJECT-FILE
+        MOVE "TWOSTONE" TO REJECT-PROGRAM-NAME
+        MOVE EXCEPTION-STONES TO REJECT-INPUT-LINE
+        MOVE "BADP" TO REJECT-REASON-CODE
+        WRITE CENTRAL-REJECT-REC
+        CLOSE CENTRAL-REJECT-FILE
+        DISPLAY "EXCEPTION: INVALID PILE SIZE " stones
+        MOVE 4 TO RETURN-CODE
+    ELSE
+        MOVE stones TO orig-stones
+        DIVIDE stones BY 2 GIVING stones REMAINDER remain
+        IF remain IS EQUAL TO ZERO
+            DISPLAY "Bob"
+        ELSE
+            DISPLAY "Alice"
+        END-IF
+        IF replay-requested
+            MOVE orig-stones TO sim-stones
+            SET bobs-turn TO TRUE
+            OPEN OUTPUT GAME-REPLAY-FILE
+            PERFORM UNTIL sim-stones IS LESS THAN 2
+                ADD 1 TO move-num
+                SUBTRACT 2 FROM sim-stones
+                IF bobs-turn
+                    MOVE "Bob" TO move-player
+                    SET alices-turn TO TRUE
+                ELSE
+                    MOVE "Alice" TO move-player
+                    SET bobs-turn TO TRUE
+                END-IF
+                MOVE move-num TO REPLAY-MOVE-NUM
+                MOVE move-player TO REPLAY-PLAYER
+                MOVE 2 TO REPLAY-STONES-REMOVED
+                MOVE sim-stones TO REPLAY-STONES-REMAINING
+                WRITE GAME-REPLAY-REC
+            END-PERFORM
+            CLOSE GAME-REPLAY-FILE
+        END-IF
+        MOVE 0 TO RETURN-CODE
+    END-IF
+    PERFORM 9800-WRITE-STEPLOG
+    STOP RUN.
+
+    COPY steplogwrite REPLACING ==__STEPLOG-PROGRAM__== BY =="TWOSTONE"==.
