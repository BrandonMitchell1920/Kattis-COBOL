@@ -1,21 +1,84 @@
-IDENTIFICATION DIVISION.
-    PROGRAM-ID. QualityAdjustedLifeYear.
-    AUTHOR. Brandon Mitchell.
-    
-DATA DIVISION.  
-    WORKING-STORAGE SECTION.
-        01 loop PIC 999.
-        01 inp PIC x(10).
-        01 q PIC 9V9.
-        01 y PIC 999V9.
-        01 out PIC 9(5)V9(4) VALUE ZEROS.
-
-PROCEDURE DIVISION.
-    ACCEPT loop
-    PERFORM loop TIMES
-        ACCEPT inp
-        UNSTRING inp DELIMITED BY SPACE INTO q, y
-        COMPUTE out = out + q * y
-    END-PERFORM
-    DISPLAY out
-    STOP RUN.
\ No newline at end of file
+IDENTIFICATION DIVISION.
+    PROGRAM-ID. QualityAdjustedLifeYear.
+    AUTHOR. Brandon Mitchell.
+
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT CHECKPOINT-FILE ASSIGN TO "QALYCKPT"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-CKPT-STATUS.
+        COPY steplogsel.
+
+DATA DIVISION.
+    FILE SECTION.
+    COPY steplogfd.
+
+    FD CHECKPOINT-FILE.
+        01 CHECKPOINT-REC.
+            05 CKPT-INDEX PIC 9(5).
+            05 FILLER PIC X.
+            05 CKPT-OUT PIC 9(5)V9(4).
+
+    WORKING-STORAGE SECTION.
+        01 WS-CKPT-STATUS PIC XX.
+        01 CHECKPOINT-INTERVAL PIC 999 VALUE 100.
+        COPY casectl REPLACING ==__CASE-COUNT__== BY ==loop==.
+        01 start-index PIC 9(5) VALUE 1.
+        01 skip-count PIC 9(5) VALUE ZEROS.
+        01 current-index PIC 9(5).
+        01 inp PIC x(10).
+        01 q PIC 9V9.
+        01 y PIC 999V9.
+        01 out PIC 9(5)V9(4) USAGE COMP-3 VALUE ZEROS.
+        COPY rundate.
+        COPY steplogws.
+
+PROCEDURE DIVISION.
+    ACCEPT WS-STEPLOG-START FROM TIME
+    ACCEPT loop
+    IF loop IS GREATER THAN WS-MAX-CASES
+        DISPLAY "EXCEPTION: CASE COUNT " loop " EXCEEDS MAXIMUM " WS-MAX-CASES
+        MOVE 8 TO RETURN-CODE
+        PERFORM 9800-WRITE-STEPLOG
+        STOP RUN
+    END-IF
+    ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+    ACCEPT WS-RUN-TIME FROM TIME
+    STRING WS-RUN-DATE WS-RUN-TIME DELIMITED BY SIZE INTO WS-RUN-ID
+    DISPLAY "RUN " WS-RUN-ID " CASE COUNT " loop
+    OPEN INPUT CHECKPOINT-FILE
+    IF WS-CKPT-STATUS IS EQUAL TO "00"
+        READ CHECKPOINT-FILE
+            AT END CONTINUE
+            NOT AT END
+                COMPUTE start-index = CKPT-INDEX + 1
+                MOVE CKPT-OUT TO out
+        END-READ
+        CLOSE CHECKPOINT-FILE
+    END-IF
+    COMPUTE skip-count = start-index - 1
+    PERFORM skip-count TIMES
+        ACCEPT inp
+    END-PERFORM
+    PERFORM VARYING current-index FROM start-index BY 1
+            UNTIL current-index IS GREATER THAN loop
+        ACCEPT inp
+        UNSTRING inp DELIMITED BY SPACE INTO q, y
+        COMPUTE out = out + q * y
+        IF FUNCTION MOD(current-index, CHECKPOINT-INTERVAL) IS EQUAL TO ZERO
+            OPEN OUTPUT CHECKPOINT-FILE
+            MOVE current-index TO CKPT-INDEX
+            MOVE out TO CKPT-OUT
+            WRITE CHECKPOINT-REC
+            CLOSE CHECKPOINT-FILE
+        END-IF
+    END-PERFORM
+    DISPLAY out
+    OPEN OUTPUT CHECKPOINT-FILE
+    CLOSE CHECKPOINT-FILE
+    MOVE 0 TO RETURN-CODE
+    PERFORM 9800-WRITE-STEPLOG
+    STOP RUN.
+
+    COPY steplogwrite REPLACING ==__STEPLOG-PROGRAM__== BY =="QALY    "==.
