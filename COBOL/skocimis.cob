@@ -1,24 +1,69 @@
 IDENTIFICATION DIVISION.
     PROGRAM-ID. SimonSays.
     AUTHOR. Brandon Mitchell.
-    
-DATA DIVISION.  
+
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        COPY rejectsel.
+        COPY steplogsel.
+
+DATA DIVISION.
+    FILE SECTION.
+    COPY rejectfd.
+    COPY steplogfd.
+
     WORKING-STORAGE SECTION.
-        01 INP PIC X(11).
+        01 NUM-GAMES PIC 9(4).
+        01 INP PIC X(16).
+        01 GAME-ID PIC X(5).
         01 X PIC 999.
         01 Y PIC 999.
         01 Z PIC 999.
         01 ANSWER PIC ZZ9.
+        01 WS-FIELD-COUNT PIC 9.
+        01 MALFORMED-COUNT PIC 9(4) VALUE ZEROS.
+        COPY rundate.
+        COPY steplogws.
 
 PROCEDURE DIVISION.
-    ACCEPT INP
-    UNSTRING INP DELIMITED BY SPACE INTO X, Y, Z
-    SUBTRACT Y, 1 FROM Z
-    SUBTRACT X, 1 FROM Y
-    IF Y IS GREATER THAN Z
-        MOVE Y TO ANSWER
+    ACCEPT WS-STEPLOG-START FROM TIME
+    ACCEPT NUM-GAMES
+    ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+    ACCEPT WS-RUN-TIME FROM TIME
+    STRING WS-RUN-DATE WS-RUN-TIME DELIMITED BY SIZE INTO WS-RUN-ID
+    DISPLAY "RUN " WS-RUN-ID " GAME COUNT " NUM-GAMES
+    PERFORM NUM-GAMES TIMES
+        ACCEPT INP
+        MOVE ZERO TO WS-FIELD-COUNT
+        UNSTRING INP DELIMITED BY SPACE INTO GAME-ID, X, Y, Z
+            TALLYING IN WS-FIELD-COUNT
+        IF WS-FIELD-COUNT IS NOT EQUAL TO 4
+            DISPLAY "EXCEPTION: MALFORMED GAME RECORD " INP " - RECORD REJECTED"
+            ADD 1 TO MALFORMED-COUNT
+            OPEN EXTEND CENTRAL-REJECT-FILE
+            MOVE "SIMONSAY" TO REJECT-PROGRAM-NAME
+            MOVE INP TO REJECT-INPUT-LINE
+            MOVE "BADF" TO REJECT-REASON-CODE
+            WRITE CENTRAL-REJECT-REC
+            CLOSE CENTRAL-REJECT-FILE
+        ELSE
+            SUBTRACT Y, 1 FROM Z
+            SUBTRACT X, 1 FROM Y
+            IF Y IS GREATER THAN Z
+                MOVE Y TO ANSWER
+            ELSE
+                MOVE Z TO ANSWER
+            END-IF
+            DISPLAY GAME-ID SPACE ANSWER
+        END-IF
+    END-PERFORM
+    IF MALFORMED-COUNT IS GREATER THAN ZERO
+        MOVE 4 TO RETURN-CODE
     ELSE
-        MOVE Z TO ANSWER
+        MOVE 0 TO RETURN-CODE
     END-IF
-    DISPLAY ANSWER
-    STOP RUN.
\ No newline at end of file
+    PERFORM 9800-WRITE-STEPLOG
+    STOP RUN.
+
+    COPY steplogwrite REPLACING ==__STEPLOG-PROGRAM__== BY =="SIMONSAY"==.
