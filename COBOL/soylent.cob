@@ -1,27 +1,124 @@
-IDENTIFICATION DIVISION.
-    PROGRAM-ID. Soylent.
-    AUTHOR. Brandon Mitchell.
-    
-DATA DIVISION.  
-    WORKING-STORAGE SECTION.
-        01 NUM-CASES PIC 9(4).
-        01 CALORIES PIC 9(5).
-            88 NO-CAL VALUE ZERO.
-        01 ANSWER PIC Z9.
-
-PROCEDURE DIVISION.
-    ACCEPT NUM-CASES
-    PERFORM NUM-CASES TIMES
-        ACCEPT CALORIES
-        IF NO-CAL
-            DISPLAY ZERO
-        ELSE
-            IF FUNCTION MOD(CALORIES +400) NOT EQUAL ZERO
-                COMPUTE ANSWER = CALORIES / +400 + 1
-            ELSE
-                COMPUTE ANSWER = CALORIES / +400 
-            END-IF
-            DISPLAY ANSWER
-        END-IF
-    END-PERFORM
-    STOP RUN.
\ No newline at end of file
+IDENTIFICATION DIVISION.
+    PROGRAM-ID. Soylent.
+    AUTHOR. Brandon Mitchell.
+
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT WASTE-REPORT-FILE ASSIGN TO "SOYWASTE"
+            ORGANIZATION IS LINE SEQUENTIAL.
+        COPY paramctl.
+        COPY steplogsel.
+
+DATA DIVISION.
+    FILE SECTION.
+    COPY paramfd.
+    COPY steplogfd.
+
+    FD WASTE-REPORT-FILE.
+        01 WASTE-REPORT-REC.
+            05 WASTE-CASE-NUM PIC Z(4)9.
+            05 FILLER PIC X VALUE SPACE.
+            05 WASTE-CALORIES-NEEDED PIC Z(4)9.
+            05 FILLER PIC X VALUE SPACE.
+            05 WASTE-CALORIES-PROVIDED PIC Z(4)9.
+            05 FILLER PIC X VALUE SPACE.
+            05 WASTE-PERCENT PIC ZZ9.99.
+
+    WORKING-STORAGE SECTION.
+        COPY casectl REPLACING ==__CASE-COUNT__== BY ==NUM-CASES==.
+        01 CALORIES PIC 9(5).
+            88 NO-CAL VALUE ZERO.
+        01 ANSWER-NUM PIC 9(2) USAGE COMP-3.
+        01 ANSWER PIC Z9.
+        01 PACKET-SIZE PIC 9(4) VALUE 400.
+        01 TOTAL-PACKETS PIC 9(7) USAGE COMP-3 VALUE ZEROS.
+        01 DISPLAY-TOTAL-PACKETS PIC Z(6)9.
+        COPY rundate.
+        01 CASE-NUM PIC 9(5) VALUE ZEROS.
+        01 CALORIES-PROVIDED PIC 9(7) USAGE COMP-3.
+        01 CALORIES-WASTED PIC 9(7) USAGE COMP-3.
+        01 CASE-WASTE-PERCENT PIC 999V99 USAGE COMP-3.
+        01 TOTAL-CALORIES PIC 9(9) USAGE COMP-3 VALUE ZEROS.
+        01 TOTAL-WASTED PIC 9(9) USAGE COMP-3 VALUE ZEROS.
+        01 DISPLAY-TOTAL-WASTED PIC Z(8)9.
+        01 TOTAL-WASTE-PERCENT PIC 999V99 USAGE COMP-3.
+        01 DISPLAY-TOTAL-WASTE-PERCENT PIC ZZ9.99.
+        01 WS-PARM-EOF PIC X VALUE "N".
+            88 PARM-EOF VALUE "Y".
+        COPY steplogws.
+
+PROCEDURE DIVISION.
+    ACCEPT WS-STEPLOG-START FROM TIME
+    OPEN INPUT PARM-CONTROL-FILE
+    READ PARM-CONTROL-FILE
+        AT END SET PARM-EOF TO TRUE
+    END-READ
+    PERFORM UNTIL PARM-EOF
+        IF PARM-PROGRAM-NAME IS EQUAL TO "SOYLENT "
+            COMPUTE PACKET-SIZE = FUNCTION NUMVAL(PARM-VALUE)
+        END-IF
+        READ PARM-CONTROL-FILE
+            AT END SET PARM-EOF TO TRUE
+        END-READ
+    END-PERFORM
+    CLOSE PARM-CONTROL-FILE
+    ACCEPT NUM-CASES
+    IF NUM-CASES IS GREATER THAN WS-MAX-CASES
+        DISPLAY "EXCEPTION: CASE COUNT " NUM-CASES
+            " EXCEEDS MAXIMUM " WS-MAX-CASES
+        MOVE 8 TO RETURN-CODE
+        PERFORM 9800-WRITE-STEPLOG
+        STOP RUN
+    END-IF
+    ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+    ACCEPT WS-RUN-TIME FROM TIME
+    STRING WS-RUN-DATE WS-RUN-TIME DELIMITED BY SIZE INTO WS-RUN-ID
+    DISPLAY "RUN " WS-RUN-ID " CASE COUNT " NUM-CASES
+    OPEN OUTPUT WASTE-REPORT-FILE
+    PERFORM NUM-CASES TIMES
+        ADD 1 TO CASE-NUM
+        ACCEPT CALORIES
+        IF NO-CAL
+            DISPLAY ZERO
+            MOVE ZERO TO CALORIES-PROVIDED, CALORIES-WASTED, CASE-WASTE-PERCENT
+        ELSE
+            IF FUNCTION MOD(CALORIES, PACKET-SIZE) NOT EQUAL ZERO
+                COMPUTE ANSWER-NUM = CALORIES / PACKET-SIZE + 1
+            ELSE
+                COMPUTE ANSWER-NUM = CALORIES / PACKET-SIZE
+            END-IF
+            MOVE ANSWER-NUM TO ANSWER
+            DISPLAY ANSWER
+            ADD ANSWER-NUM TO TOTAL-PACKETS
+            COMPUTE CALORIES-PROVIDED = ANSWER-NUM * PACKET-SIZE
+            COMPUTE CALORIES-WASTED = CALORIES-PROVIDED - CALORIES
+            COMPUTE CASE-WASTE-PERCENT ROUNDED =
+                (CALORIES-WASTED * 100) / CALORIES-PROVIDED
+            ADD CALORIES TO TOTAL-CALORIES
+            ADD CALORIES-WASTED TO TOTAL-WASTED
+        END-IF
+        MOVE CASE-NUM TO WASTE-CASE-NUM
+        MOVE CALORIES TO WASTE-CALORIES-NEEDED
+        MOVE CALORIES-PROVIDED TO WASTE-CALORIES-PROVIDED
+        MOVE CASE-WASTE-PERCENT TO WASTE-PERCENT
+        WRITE WASTE-REPORT-REC
+    END-PERFORM
+    CLOSE WASTE-REPORT-FILE
+    MOVE TOTAL-PACKETS TO DISPLAY-TOTAL-PACKETS
+    DISPLAY "TOTAL PACKETS NEEDED " DISPLAY-TOTAL-PACKETS
+    MOVE TOTAL-WASTED TO DISPLAY-TOTAL-WASTED
+    DISPLAY "TOTAL CALORIES WASTED " DISPLAY-TOTAL-WASTED
+    IF TOTAL-CALORIES IS GREATER THAN ZERO
+        COMPUTE TOTAL-WASTE-PERCENT ROUNDED =
+            (TOTAL-WASTED * 100) / (TOTAL-CALORIES + TOTAL-WASTED)
+    ELSE
+        MOVE ZERO TO TOTAL-WASTE-PERCENT
+    END-IF
+    MOVE TOTAL-WASTE-PERCENT TO DISPLAY-TOTAL-WASTE-PERCENT
+    DISPLAY "TOTAL PACKET WASTE " DISPLAY-TOTAL-WASTE-PERCENT "%"
+    MOVE 0 TO RETURN-CODE
+    PERFORM 9800-WRITE-STEPLOG
+    STOP RUN.
+
+    COPY steplogwrite REPLACING ==__STEPLOG-PROGRAM__== BY =="SOYLENT "==.
