@@ -1,28 +1,106 @@
-IDENTIFICATION DIVISION.
-    PROGRAM-ID. SavingForRetirement.
-    AUTHOR. Brandon Mitchell.
-    
-DATA DIVISION.  
-    WORKING-STORAGE SECTION.
-        01 INP PIC X(30).
-        01 AGE-B PIC 9(5).
-        01 RETIRE-B PIC 9(5).
-        01 MONEY-B PIC 9(5).
-        01 AGE-A PIC 9(5).
-        01 MONEY-A PIC 9(5).
-        01 SAVINGS-B PIC 9(5).
-        01 SAVINGS-A PIC 9(5) VALUE ZERO.
-        01 ANSWER PIC Z(4)9.
-
-PROCEDURE DIVISION.
-    ACCEPT INP
-    UNSTRING INP DELIMITED BY SPACE INTO 
-        AGE-B, RETIRE-B, MONEY-B, AGE-A, MONEY-A
-    COMPUTE SAVINGS-B = (RETIRE-B - AGE-B) * MONEY-B
-    PERFORM UNTIL SAVINGS-A IS GREATER THAN SAVINGS-B
-        ADD MONEY-A TO SAVINGS-A
-        ADD 1 TO AGE-A
-    END-PERFORM
-    MOVE AGE-A TO ANSWER
-    DISPLAY ANSWER
-    STOP RUN.
\ No newline at end of file
+IDENTIFICATION DIVISION.
+    PROGRAM-ID. SavingForRetirement.
+    AUTHOR. Brandon Mitchell.
+
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT SCHEDULE-FILE ASSIGN TO "RETIRESCHED"
+            ORGANIZATION IS LINE SEQUENTIAL.
+        SELECT RESULTS-FILE ASSIGN TO "RETIREANS"
+            ORGANIZATION IS LINE SEQUENTIAL.
+        COPY rejectsel.
+        COPY steplogsel.
+
+DATA DIVISION.
+    FILE SECTION.
+    COPY rejectfd.
+    COPY steplogfd.
+
+    FD SCHEDULE-FILE.
+        01 SCHEDULE-REC.
+            05 SCHEDULE-CASE-NUM PIC Z(4)9.
+            05 FILLER PIC X VALUE SPACE.
+            05 SCHEDULE-AGE PIC Z(4)9.
+            05 FILLER PIC X VALUE SPACE.
+            05 SCHEDULE-SAVINGS PIC Z(4)9.
+
+    FD RESULTS-FILE.
+        01 RESULTS-REC.
+            05 RESULTS-CASE-NUM PIC Z(4)9.
+            05 FILLER PIC X VALUE SPACE.
+            05 RESULTS-ANSWER PIC Z(4)9.
+
+    WORKING-STORAGE SECTION.
+        01 CASE-COUNT PIC 9(5).
+        01 CASE-NUM PIC 9(5) VALUE ZEROS.
+        01 INP PIC X(30).
+        01 AGE-B PIC 9(5).
+        01 RETIRE-B PIC 9(5).
+        01 MONEY-B PIC 9(5) USAGE COMP-3.
+        01 AGE-A PIC 9(5).
+        01 MONEY-A PIC 9(5) USAGE COMP-3.
+        01 SAVINGS-B PIC 9(5) USAGE COMP-3.
+        01 SAVINGS-A PIC 9(5) USAGE COMP-3.
+        01 ANSWER PIC Z(4)9.
+        01 WS-FIELD-COUNT PIC 9.
+        01 MALFORMED-COUNT PIC 9(5) VALUE ZEROS.
+        COPY rundate.
+        COPY steplogws.
+
+PROCEDURE DIVISION.
+    ACCEPT WS-STEPLOG-START FROM TIME
+    ACCEPT CASE-COUNT
+    ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+    ACCEPT WS-RUN-TIME FROM TIME
+    STRING WS-RUN-DATE WS-RUN-TIME DELIMITED BY SIZE INTO WS-RUN-ID
+    DISPLAY "RUN " WS-RUN-ID " CASE COUNT " CASE-COUNT
+    OPEN OUTPUT SCHEDULE-FILE
+    OPEN OUTPUT RESULTS-FILE
+    PERFORM CASE-COUNT TIMES
+        ADD 1 TO CASE-NUM
+        ACCEPT INP
+        MOVE ZERO TO WS-FIELD-COUNT
+        UNSTRING INP DELIMITED BY SPACE INTO
+            AGE-B, RETIRE-B, MONEY-B, AGE-A, MONEY-A
+            TALLYING IN WS-FIELD-COUNT
+        IF WS-FIELD-COUNT IS NOT EQUAL TO 5
+            DISPLAY "EXCEPTION: MALFORMED SCENARIO " INP " - RECORD REJECTED"
+            ADD 1 TO MALFORMED-COUNT
+            OPEN EXTEND CENTRAL-REJECT-FILE
+            MOVE "SAVERETR" TO REJECT-PROGRAM-NAME
+            MOVE INP TO REJECT-INPUT-LINE
+            MOVE "BADF" TO REJECT-REASON-CODE
+            WRITE CENTRAL-REJECT-REC
+            CLOSE CENTRAL-REJECT-FILE
+            MOVE ZERO TO RESULTS-ANSWER
+            MOVE CASE-NUM TO RESULTS-CASE-NUM
+            WRITE RESULTS-REC
+        ELSE
+            COMPUTE SAVINGS-B = (RETIRE-B - AGE-B) * MONEY-B
+            MOVE ZERO TO SAVINGS-A
+            PERFORM UNTIL SAVINGS-A IS GREATER THAN SAVINGS-B
+                ADD MONEY-A TO SAVINGS-A
+                ADD 1 TO AGE-A
+                MOVE CASE-NUM TO SCHEDULE-CASE-NUM
+                MOVE AGE-A TO SCHEDULE-AGE
+                MOVE SAVINGS-A TO SCHEDULE-SAVINGS
+                WRITE SCHEDULE-REC
+            END-PERFORM
+            MOVE AGE-A TO ANSWER
+            DISPLAY ANSWER
+            MOVE CASE-NUM TO RESULTS-CASE-NUM
+            MOVE ANSWER TO RESULTS-ANSWER
+            WRITE RESULTS-REC
+        END-IF
+    END-PERFORM
+    CLOSE SCHEDULE-FILE, RESULTS-FILE
+    IF MALFORMED-COUNT IS GREATER THAN ZERO
+        MOVE 4 TO RETURN-CODE
+    ELSE
+        MOVE 0 TO RETURN-CODE
+    END-IF
+    PERFORM 9800-WRITE-STEPLOG
+    STOP RUN.
+
+    COPY steplogwrite REPLACING ==__STEPLOG-PROGRAM__== BY =="SAVERETR"==.
