@@ -1,14 +1,89 @@
 IDENTIFICATION DIVISION.
     PROGRAM-ID. BossBattle.
     AUTHOR. Brandon Mitchell.
-    
-DATA DIVISION.  
+
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT PILLAR-STATE-FILE ASSIGN TO "BOSSPILLAR"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS PILLAR-BATTLE-ID
+            FILE STATUS IS WS-PILLAR-STATUS.
+        COPY rejectsel.
+        COPY steplogsel.
+
+DATA DIVISION.
+    FILE SECTION.
+    FD PILLAR-STATE-FILE.
+        01 PILLAR-STATE-REC.
+            05 PILLAR-BATTLE-ID PIC X(8).
+            05 PILLAR-REMAINING PIC 9(6).
+
+    COPY rejectfd.
+    COPY steplogfd.
+
     WORKING-STORAGE SECTION.
-        01 PILLARS PIC 999.
-        01 ANSWER PIC ZZ9.
+        01 WS-PILLAR-STATUS PIC XX.
+        01 BATTLE-ID PIC X(8).
+        01 PILLARS PIC 9(6).
+        01 ANSWER PIC ZZZZZ9.
+        01 WS-MAX-PILLARS PIC 999 VALUE 100.
+        01 WS-PILLAR-OVERFLOW-FLAG PIC X VALUE "N".
+            88 PILLAR-TOTAL-OVERFLOWED VALUE "Y".
+        COPY rundate.
+        COPY steplogws.
 
 PROCEDURE DIVISION.
+    ACCEPT WS-STEPLOG-START FROM TIME
+    ACCEPT BATTLE-ID
     ACCEPT PILLARS
+    IF PILLARS IS GREATER THAN WS-MAX-PILLARS
+        DISPLAY "EXCEPTION: PILLAR COUNT " PILLARS
+            " EXCEEDS MAXIMUM " WS-MAX-PILLARS
+        OPEN EXTEND CENTRAL-REJECT-FILE
+        MOVE "BOSSBTL " TO REJECT-PROGRAM-NAME
+        MOVE PILLARS TO REJECT-INPUT-LINE
+        MOVE "PMAX" TO REJECT-REASON-CODE
+        WRITE CENTRAL-REJECT-REC
+        CLOSE CENTRAL-REJECT-FILE
+        MOVE 8 TO RETURN-CODE
+        PERFORM 9800-WRITE-STEPLOG
+        STOP RUN
+    END-IF
+    ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+    ACCEPT WS-RUN-TIME FROM TIME
+    STRING WS-RUN-DATE WS-RUN-TIME DELIMITED BY SIZE INTO WS-RUN-ID
+    DISPLAY "RUN " WS-RUN-ID " BATTLE " BATTLE-ID
+    OPEN I-O PILLAR-STATE-FILE
+    IF WS-PILLAR-STATUS IS EQUAL TO "35"
+        OPEN OUTPUT PILLAR-STATE-FILE
+        CLOSE PILLAR-STATE-FILE
+        OPEN I-O PILLAR-STATE-FILE
+    END-IF
+    MOVE BATTLE-ID TO PILLAR-BATTLE-ID
+    READ PILLAR-STATE-FILE
+        INVALID KEY
+            MOVE PILLARS TO PILLAR-REMAINING
+            WRITE PILLAR-STATE-REC
+        NOT INVALID KEY
+            ADD PILLARS TO PILLAR-REMAINING
+                ON SIZE ERROR
+                    SET PILLAR-TOTAL-OVERFLOWED TO TRUE
+                    DISPLAY "EXCEPTION: PILLAR TOTAL OVERFLOW FOR BATTLE "
+                        BATTLE-ID
+                    OPEN EXTEND CENTRAL-REJECT-FILE
+                    MOVE "BOSSBTL " TO REJECT-PROGRAM-NAME
+                    MOVE BATTLE-ID TO REJECT-INPUT-LINE
+                    MOVE "PLOV" TO REJECT-REASON-CODE
+                    WRITE CENTRAL-REJECT-REC
+                    CLOSE CENTRAL-REJECT-FILE
+                NOT ON SIZE ERROR
+                    REWRITE PILLAR-STATE-REC
+            END-ADD
+    END-READ
+    MOVE PILLAR-REMAINING TO PILLARS
+    CLOSE PILLAR-STATE-FILE
     IF PILLARS IS LESS THAN 4
         DISPLAY 1
     ELSE
@@ -16,4 +91,12 @@ PROCEDURE DIVISION.
         MOVE PILLARS TO ANSWER
         DISPLAY ANSWER
     END-IF
-    STOP RUN.
\ No newline at end of file
+    IF PILLAR-TOTAL-OVERFLOWED
+        MOVE 4 TO RETURN-CODE
+    ELSE
+        MOVE 0 TO RETURN-CODE
+    END-IF
+    PERFORM 9800-WRITE-STEPLOG
+    STOP RUN.
+
+    COPY steplogwrite REPLACING ==__STEPLOG-PROGRAM__== BY =="BOSSBTL "==.
