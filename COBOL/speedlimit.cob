@@ -1,32 +1,143 @@
-IDENTIFICATION DIVISION.
-    PROGRAM-ID. SpeedLimit.
-    AUTHOR. Brandon Mitchell.
-    
-DATA DIVISION.  
-    WORKING-STORAGE SECTION.
-        01 NUM-CASES PIC S99.
-            88 INPUT-OVER VALUE -1.
-        01 INP PIC X(5).
-        01 SPEED PIC 99.
-        01 TIME-IN-SECONDS PIC 99.
-        01 STORED-SECONDS PIC 99.
-        01 TOTAL PIC 9(5).
-        01 FORMATTED-OUTPUT PIC Z(4)9.
-
-PROCEDURE DIVISION.
-    PERFORM FOREVER
-        ACCEPT NUM-CASES
-        IF INPUT-OVER
-            EXIT PERFORM
-        END-IF
-        MOVE ZEROS TO TOTAL, STORED-SECONDS
-        PERFORM NUM-CASES TIMES
-            ACCEPT INP
-            UNSTRING INP DELIMITED BY SPACE INTO SPEED, TIME-IN-SECONDS
-            COMPUTE TOTAL = TOTAL + SPEED * (TIME-IN-SECONDS - STORED-SECONDS)
-            MOVE TIME-IN-SECONDS TO STORED-SECONDS
-        END-PERFORM
-        MOVE TOTAL TO FORMATTED-OUTPUT
-        DISPLAY FORMATTED-OUTPUT " miles"
-    END-PERFORM
-    STOP RUN.
\ No newline at end of file
+IDENTIFICATION DIVISION.
+    PROGRAM-ID. SpeedLimit.
+    AUTHOR. Brandon Mitchell.
+
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT TICKET-FILE ASSIGN TO "TICKIN"
+            ORGANIZATION IS LINE SEQUENTIAL.
+        SELECT LEDGER-FILE ASSIGN TO "LEDGEROUT"
+            ORGANIZATION IS LINE SEQUENTIAL.
+        COPY rejectsel.
+        COPY steplogsel.
+
+DATA DIVISION.
+    FILE SECTION.
+    COPY steplogfd.
+
+    FD TICKET-FILE.
+        01 TICKET-REC.
+            05 TICKET-TRIP-NUMBER PIC 9(4).
+            05 TICKET-SPEED PIC 99.
+            05 TICKET-DAY-NUM PIC 9(3).
+            05 TICKET-HH PIC 99.
+            05 TICKET-MM PIC 99.
+            05 TICKET-SS PIC 99.
+
+    FD LEDGER-FILE.
+        01 LEDGER-REC.
+            05 LEDGER-TRIP-NUMBER PIC 9(4).
+            05 FILLER PIC X VALUE SPACE.
+            05 LEDGER-START-DAY PIC Z(2)9.
+            05 FILLER PIC X VALUE SPACE.
+            05 LEDGER-INTERVAL-START.
+                10 LEDGER-START-HH PIC 99.
+                10 FILLER PIC X VALUE ":".
+                10 LEDGER-START-MM PIC 99.
+                10 FILLER PIC X VALUE ":".
+                10 LEDGER-START-SS PIC 99.
+            05 FILLER PIC X VALUE SPACE.
+            05 LEDGER-END-DAY PIC Z(2)9.
+            05 FILLER PIC X VALUE SPACE.
+            05 LEDGER-INTERVAL-END.
+                10 LEDGER-END-HH PIC 99.
+                10 FILLER PIC X VALUE ":".
+                10 LEDGER-END-MM PIC 99.
+                10 FILLER PIC X VALUE ":".
+                10 LEDGER-END-SS PIC 99.
+            05 FILLER PIC X VALUE SPACE.
+            05 LEDGER-SPEED PIC 99.
+            05 FILLER PIC X VALUE SPACE.
+            05 LEDGER-MILES PIC Z(9)9.
+            05 FILLER PIC X VALUE SPACE.
+            05 LEDGER-RUNNING-TOTAL PIC Z(9)9.
+
+    COPY rejectfd.
+
+    WORKING-STORAGE SECTION.
+        01 WS-EOF PIC X VALUE "N".
+            88 TICKET-EOF VALUE "Y".
+        01 CURRENT-TRIP PIC 9(4) VALUE ZEROS.
+        01 SPEED PIC 99.
+        01 TIME-IN-SECONDS PIC 9(8).
+        01 STORED-SECONDS PIC 9(8).
+        01 STORED-DAY PIC 9(3).
+        01 STORED-HH PIC 99.
+        01 STORED-MM PIC 99.
+        01 STORED-SS PIC 99.
+        01 INCREMENT-MILES PIC S9(10) USAGE COMP-3.
+        01 TOTAL PIC 9(10) USAGE COMP-3.
+        01 FORMATTED-OUTPUT PIC Z(9)9.
+        01 REJECT-COUNT PIC 9(5) VALUE ZEROS.
+        COPY rundate.
+        COPY steplogws.
+
+PROCEDURE DIVISION.
+    ACCEPT WS-STEPLOG-START FROM TIME
+    ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+    ACCEPT WS-RUN-TIME FROM TIME
+    STRING WS-RUN-DATE WS-RUN-TIME DELIMITED BY SIZE INTO WS-RUN-ID
+    DISPLAY "RUN " WS-RUN-ID
+    OPEN INPUT TICKET-FILE
+    OPEN OUTPUT LEDGER-FILE
+    READ TICKET-FILE
+        AT END SET TICKET-EOF TO TRUE
+    END-READ
+    PERFORM UNTIL TICKET-EOF
+        MOVE TICKET-TRIP-NUMBER TO CURRENT-TRIP
+        MOVE ZEROS TO TOTAL, STORED-SECONDS, STORED-DAY, STORED-HH, STORED-MM, STORED-SS
+        PERFORM UNTIL TICKET-EOF OR TICKET-TRIP-NUMBER NOT EQUAL CURRENT-TRIP
+            MOVE TICKET-SPEED TO SPEED
+            COMPUTE TIME-IN-SECONDS = TICKET-DAY-NUM * 86400
+                + TICKET-HH * 3600 + TICKET-MM * 60 + TICKET-SS
+            IF TIME-IN-SECONDS IS NOT GREATER THAN STORED-SECONDS
+                DISPLAY "EXCEPTION TRIP " CURRENT-TRIP
+                    " TIME " TIME-IN-SECONDS " NOT AFTER " STORED-SECONDS
+                    " - RECORD REJECTED"
+                ADD 1 TO REJECT-COUNT
+                OPEN EXTEND CENTRAL-REJECT-FILE
+                MOVE "SPEEDLIM" TO REJECT-PROGRAM-NAME
+                MOVE TICKET-REC TO REJECT-INPUT-LINE
+                MOVE "OOOR" TO REJECT-REASON-CODE
+                WRITE CENTRAL-REJECT-REC
+                CLOSE CENTRAL-REJECT-FILE
+            ELSE
+                COMPUTE INCREMENT-MILES = SPEED * (TIME-IN-SECONDS - STORED-SECONDS)
+                ADD INCREMENT-MILES TO TOTAL
+                MOVE CURRENT-TRIP TO LEDGER-TRIP-NUMBER
+                MOVE STORED-DAY TO LEDGER-START-DAY
+                MOVE STORED-HH TO LEDGER-START-HH
+                MOVE STORED-MM TO LEDGER-START-MM
+                MOVE STORED-SS TO LEDGER-START-SS
+                MOVE TICKET-DAY-NUM TO LEDGER-END-DAY
+                MOVE TICKET-HH TO LEDGER-END-HH
+                MOVE TICKET-MM TO LEDGER-END-MM
+                MOVE TICKET-SS TO LEDGER-END-SS
+                MOVE SPEED TO LEDGER-SPEED
+                MOVE INCREMENT-MILES TO LEDGER-MILES
+                MOVE TOTAL TO LEDGER-RUNNING-TOTAL
+                WRITE LEDGER-REC
+                MOVE TIME-IN-SECONDS TO STORED-SECONDS
+                MOVE TICKET-DAY-NUM TO STORED-DAY
+                MOVE TICKET-HH TO STORED-HH
+                MOVE TICKET-MM TO STORED-MM
+                MOVE TICKET-SS TO STORED-SS
+            END-IF
+            READ TICKET-FILE
+                AT END SET TICKET-EOF TO TRUE
+            END-READ
+        END-PERFORM
+        MOVE TOTAL TO FORMATTED-OUTPUT
+        DISPLAY "TRIP " CURRENT-TRIP " " FORMATTED-OUTPUT " miles"
+    END-PERFORM
+    CLOSE TICKET-FILE, LEDGER-FILE
+    IF REJECT-COUNT IS GREATER THAN ZERO
+        MOVE 4 TO RETURN-CODE
+    ELSE
+        MOVE 0 TO RETURN-CODE
+    END-IF
+    PERFORM 9800-WRITE-STEPLOG
+    STOP RUN.
+
+    COPY steplogwrite REPLACING ==__STEPLOG-PROGRAM__== BY =="SPEEDLIM"==.
