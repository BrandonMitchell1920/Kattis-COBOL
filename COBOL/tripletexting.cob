@@ -1,25 +1,72 @@
 IDENTIFICATION DIVISION.
     PROGRAM-ID. TripleTexting.
     AUTHOR. Brandon Mitchell.
-    
-DATA DIVISION.  
+
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT REJECT-FILE ASSIGN TO "TEXTREJECT"
+            ORGANIZATION IS LINE SEQUENTIAL.
+        COPY rejectsel.
+        COPY steplogsel.
+
+DATA DIVISION.
+    FILE SECTION.
+    COPY steplogfd.
+
+    FD REJECT-FILE.
+        01 REJECT-REC.
+            05 REJECT-INP PIC A(99).
+            05 FILLER PIC X VALUE SPACE.
+            05 REJECT-LEN PIC 99.
+
+    COPY rejectfd.
+
     WORKING-STORAGE SECTION.
         01 INP PIC A(99).
         01 A PIC A(33).
         01 B PIC A(33).
         01 C PIC A(33).
         01 LEN PIC 99.
+        COPY rundate.
+        COPY steplogws.
 
 PROCEDURE DIVISION.
+    ACCEPT WS-STEPLOG-START FROM TIME
+    ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+    ACCEPT WS-RUN-TIME FROM TIME
+    STRING WS-RUN-DATE WS-RUN-TIME DELIMITED BY SIZE INTO WS-RUN-ID
+    DISPLAY "RUN " WS-RUN-ID
     ACCEPT INP
     INSPECT INP TALLYING LEN FOR TRAILING SPACE
     SUBTRACT LEN FROM +99 GIVING LEN
-    MOVE INP(+1:(LEN / +3)) TO A
-    MOVE INP((LEN / +3 + +1):(LEN / +3)) TO B
-    MOVE INP((LEN / +3 * 2 + +1):LEN) TO C
-    IF A IS EQUAL TO B
-        DISPLAY A
+    IF FUNCTION MOD(LEN, 3) IS NOT EQUAL TO ZERO
+        OPEN EXTEND REJECT-FILE
+        MOVE INP TO REJECT-INP
+        MOVE LEN TO REJECT-LEN
+        WRITE REJECT-REC
+        CLOSE REJECT-FILE
+        OPEN EXTEND CENTRAL-REJECT-FILE
+        MOVE "TRIPLETX" TO REJECT-PROGRAM-NAME
+        MOVE INP TO REJECT-INPUT-LINE
+        MOVE "BADL" TO REJECT-REASON-CODE
+        WRITE CENTRAL-REJECT-REC
+        CLOSE CENTRAL-REJECT-FILE
+        DISPLAY "EXCEPTION: MESSAGE LENGTH " LEN
+            " DOES NOT DIVIDE EVENLY INTO THREE PARTS - RECORD REJECTED"
+        MOVE 4 TO RETURN-CODE
     ELSE
-        DISPLAY C
+        MOVE INP(+1:(LEN / +3)) TO A
+        MOVE INP((LEN / +3 + +1):(LEN / +3)) TO B
+        MOVE INP((LEN / +3 * 2 + +1):LEN) TO C
+        IF A IS EQUAL TO B
+            DISPLAY A
+        ELSE
+            DISPLAY C
+        END-IF
+        MOVE 0 TO RETURN-CODE
     END-IF
-    STOP RUN.
\ No newline at end of file
+    PERFORM 9800-WRITE-STEPLOG
+    STOP RUN.
+
+    COPY steplogwrite REPLACING ==__STEPLOG-PROGRAM__== BY =="TRIPLETX"==.
