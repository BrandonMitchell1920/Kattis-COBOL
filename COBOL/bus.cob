@@ -1,18 +1,54 @@
-IDENTIFICATION DIVISION.
-    PROGRAM-ID. Bus.
-    AUTHOR. Brandon Mitchell.
-    
-DATA DIVISION.  
-    WORKING-STORAGE SECTION.
-        01 casesToExecute PIC 9(4).
-        01 inputValue PIC 9(10).
-        01 outputValue PIC Z(9)9.
-    
-PROCEDURE DIVISION.
-    ACCEPT casesToExecute
-    PERFORM casesToExecute TIMES
-        ACCEPT inputValue
-        COMPUTE outputValue = 2 ** inputValue - 1
-        DISPLAY outputValue
-    END-PERFORM
-    STOP RUN.
\ No newline at end of file
+IDENTIFICATION DIVISION.
+    PROGRAM-ID. Bus.
+    AUTHOR. Brandon Mitchell.
+
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        COPY steplogsel.
+
+DATA DIVISION.
+    FILE SECTION.
+    COPY steplogfd.
+
+    WORKING-STORAGE SECTION.
+        COPY casectl REPLACING ==__CASE-COUNT__== BY ==casesToExecute==.
+        01 inputValue PIC 9(10).
+        01 outputValue PIC 9(10).
+        01 DISPLAY-VALUE PIC Z(9)9.
+        01 routesProcessed PIC 9(4) VALUE ZEROS.
+        01 fareTotal PIC 9(12) VALUE ZEROS.
+        01 DISPLAY-FARE-TOTAL PIC Z(11)9.
+        COPY rundate.
+        COPY steplogws.
+
+PROCEDURE DIVISION.
+    ACCEPT WS-STEPLOG-START FROM TIME
+    ACCEPT casesToExecute
+    IF casesToExecute IS GREATER THAN WS-MAX-CASES
+        DISPLAY "EXCEPTION: ROUTE COUNT " casesToExecute
+            " EXCEEDS MAXIMUM " WS-MAX-CASES
+        MOVE 8 TO RETURN-CODE
+        PERFORM 9800-WRITE-STEPLOG
+        STOP RUN
+    END-IF
+    ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+    ACCEPT WS-RUN-TIME FROM TIME
+    STRING WS-RUN-DATE WS-RUN-TIME DELIMITED BY SIZE INTO WS-RUN-ID
+    DISPLAY "RUN " WS-RUN-ID " ROUTE COUNT " casesToExecute
+    PERFORM casesToExecute TIMES
+        ACCEPT inputValue
+        COMPUTE outputValue = 2 ** inputValue - 1
+        MOVE outputValue TO DISPLAY-VALUE
+        DISPLAY "ROUTE " inputValue " FARE " DISPLAY-VALUE
+        ADD 1 TO routesProcessed
+        ADD outputValue TO fareTotal
+    END-PERFORM
+    MOVE fareTotal TO DISPLAY-FARE-TOTAL
+    DISPLAY "ROUTES PROCESSED " routesProcessed
+        " TOTAL FARE " DISPLAY-FARE-TOTAL
+    MOVE 0 TO RETURN-CODE
+    PERFORM 9800-WRITE-STEPLOG
+    STOP RUN.
+
+    COPY steplogwrite REPLACING ==__STEPLOG-PROGRAM__== BY =="BUS     "==.
