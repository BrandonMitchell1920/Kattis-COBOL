@@ -0,0 +1,47 @@
+IDENTIFICATION DIVISION.
+    PROGRAM-ID. RejectCorrection.
+    AUTHOR. Brandon Mitchell.
+
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        COPY rejectsel.
+        SELECT CORRECTED-FILE ASSIGN TO "CORRECTOUT"
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+    FILE SECTION.
+    COPY rejectfd.
+
+    FD CORRECTED-FILE.
+        01 CORRECTED-REC.
+            05 CORRECTED-PROGRAM-NAME PIC X(8).
+            05 FILLER PIC X VALUE SPACE.
+            05 CORRECTED-LINE PIC X(50).
+
+    WORKING-STORAGE SECTION.
+        01 WS-EOF PIC X VALUE "N".
+            88 REJECT-EOF VALUE "Y".
+        01 WS-REKEY PIC X(50).
+
+PROCEDURE DIVISION.
+    OPEN INPUT CENTRAL-REJECT-FILE
+    OPEN OUTPUT CORRECTED-FILE
+    READ CENTRAL-REJECT-FILE
+        AT END SET REJECT-EOF TO TRUE
+    END-READ
+    PERFORM UNTIL REJECT-EOF
+        DISPLAY "PROGRAM " REJECT-PROGRAM-NAME " REASON " REJECT-REASON-CODE
+        DISPLAY "ORIGINAL: " REJECT-INPUT-LINE
+        DISPLAY "ENTER CORRECTED RECORD: "
+        ACCEPT WS-REKEY
+        MOVE REJECT-PROGRAM-NAME TO CORRECTED-PROGRAM-NAME
+        MOVE WS-REKEY TO CORRECTED-LINE
+        WRITE CORRECTED-REC
+        READ CENTRAL-REJECT-FILE
+            AT END SET REJECT-EOF TO TRUE
+        END-READ
+    END-PERFORM
+    CLOSE CENTRAL-REJECT-FILE, CORRECTED-FILE
+    MOVE 0 TO RETURN-CODE
+    STOP RUN.
