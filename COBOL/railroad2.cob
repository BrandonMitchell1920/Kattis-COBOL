@@ -1,21 +1,80 @@
-IDENTIFICATION DIVISION.
-    PROGRAM-ID. RailRoad.
-    AUTHOR. Brandon Mitchell.
-    
-DATA DIVISION.  
-    WORKING-STORAGE SECTION.
-        01 INP PIC X(9).
-        01 X PIC 9(4).
-        01 Y PIC 9(4).
-
-PROCEDURE DIVISION.
-    ACCEPT INP
-    UNSTRING INP DELIMITED BY SPACE INTO X, Y
-    COMPUTE X = X * 4 + Y * 3
-    DIVIDE X BY 2 GIVING X REMAINDER Y
-    IF Y IS EQUAL TO ZERO
-        DISPLAY "possible"
-    ELSE
-        DISPLAY "impossible"
-    END-IF
-    STOP RUN.
\ No newline at end of file
+IDENTIFICATION DIVISION.
+    PROGRAM-ID. RailRoad.
+    AUTHOR. Brandon Mitchell.
+
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT CAR-FILE ASSIGN TO "RAILIN"
+            ORGANIZATION IS LINE SEQUENTIAL.
+        SELECT EXCEPTION-FILE ASSIGN TO "RAILEXCP"
+            ORGANIZATION IS LINE SEQUENTIAL.
+        COPY steplogsel.
+
+DATA DIVISION.
+    FILE SECTION.
+    COPY steplogfd.
+
+    FD CAR-FILE.
+        01 CAR-REC.
+            05 CAR-X PIC 9(4).
+            05 FILLER PIC X.
+            05 CAR-Y PIC 9(4).
+
+    FD EXCEPTION-FILE.
+        01 EXCEPTION-REC.
+            05 EXCEPTION-X PIC Z(3)9.
+            05 FILLER PIC X VALUE SPACE.
+            05 EXCEPTION-Y PIC Z(3)9.
+            05 FILLER PIC X(11) VALUE " impossible".
+
+    WORKING-STORAGE SECTION.
+        01 WS-EOF PIC X VALUE "N".
+            88 CAR-EOF VALUE "Y".
+        01 X PIC 9(4).
+        01 Y PIC 9(4).
+        01 WS-ORIG-X PIC 9(4).
+        01 WS-ORIG-Y PIC 9(4).
+        01 IMPOSSIBLE-COUNT PIC 9(5) VALUE ZEROS.
+        COPY rundate.
+        COPY steplogws.
+
+PROCEDURE DIVISION.
+    ACCEPT WS-STEPLOG-START FROM TIME
+    ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+    ACCEPT WS-RUN-TIME FROM TIME
+    STRING WS-RUN-DATE WS-RUN-TIME DELIMITED BY SIZE INTO WS-RUN-ID
+    DISPLAY "RUN " WS-RUN-ID
+    OPEN INPUT CAR-FILE
+    OPEN OUTPUT EXCEPTION-FILE
+    READ CAR-FILE
+        AT END SET CAR-EOF TO TRUE
+    END-READ
+    PERFORM UNTIL CAR-EOF
+        MOVE CAR-X TO X, WS-ORIG-X
+        MOVE CAR-Y TO Y, WS-ORIG-Y
+        COMPUTE X = X * 4 + Y * 3
+        DIVIDE X BY 2 GIVING X REMAINDER Y
+        IF Y IS EQUAL TO ZERO
+            DISPLAY "possible"
+        ELSE
+            DISPLAY "impossible"
+            ADD 1 TO IMPOSSIBLE-COUNT
+            MOVE WS-ORIG-X TO EXCEPTION-X
+            MOVE WS-ORIG-Y TO EXCEPTION-Y
+            WRITE EXCEPTION-REC
+        END-IF
+        READ CAR-FILE
+            AT END SET CAR-EOF TO TRUE
+        END-READ
+    END-PERFORM
+    CLOSE CAR-FILE, EXCEPTION-FILE
+    IF IMPOSSIBLE-COUNT IS GREATER THAN ZERO
+        MOVE 4 TO RETURN-CODE
+    ELSE
+        MOVE 0 TO RETURN-CODE
+    END-IF
+    PERFORM 9800-WRITE-STEPLOG
+    STOP RUN.
+
+    COPY steplogwrite REPLACING ==__STEPLOG-PROGRAM__== BY =="RAILROAD"==.
